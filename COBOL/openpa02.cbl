@@ -1,67 +1,1233 @@
 000010*
-000011* Copyright (C) 2010-2021 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
-000012*
-000013* This program is free software; you can redistribute it and/or modify
-000014* it under the terms of the GNU General Public License as published by
-000015* the Free Software Foundation; either version 2, or (at your option)
-000016* any later version.
-000017*
-000018* This program is distributed in the hope that it will be useful,
-000019* but WITHOUT ANY WARRANTY; without even the implied warranty of
-000020* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
-000021* GNU General Public License for more details.
-000022*
-000023* You should have received a copy of the GNU General Public License
-000024* along with this software; see the file COPYING.  If not, write to
-000025* the Free Software Foundation, 51 Franklin Street, Fifth Floor
-000026* Boston, MA 02110-1301 USA
-000027*
-000028 IDENTIFICATION   DIVISION.
-000029 PROGRAM-ID       OPENPA02.
-000030 ENVIRONMENT      DIVISION.
-000040 CONFIGURATION    SECTION.
-000070			COPY "SPECIAL.CBL".
-000071 INPUT-OUTPUT     SECTION.
-000080 FILE-CONTROL.
-000090
-000100          COPY "SELWEB.CBL".
-000110          COPY "SELVIEW.CBL".
-000120          COPY "SELTAB.CBL".
-000130
-000140
-000150
-000160 DATA             DIVISION.
-000170 FILE SECTION.
-000180
-000190          COPY "FDEWEB.CBL".
-000200          COPY "FDEVIEW.CBL".
-000210          COPY "FDETAB.CBL".
-000220
-000230 WORKING-STORAGE  SECTION.
-000320
-000330          COPY "COBW3.CBL".
-000340          COPY "GLOBALS.CBL".
-000350          COPY "IMAGES.CBL".
-000360*
-000370 PROCEDURE  DIVISION.
-000380*
-000390          PERFORM INIZIO-WEB   THRU EX-INIZIO-WEB.
-000420
-000540
-000541			MOVE "OPENTA01"		TO PROGRAMMA-WEB
-000542			MOVE "OPENTA01.DLL" TO LIBRERIA-WEB.
-000543
-000544	
-000545			PERFORM CALL-WEB THRU EX-CALL-WEB.
-000553
-000554
-000560 FINE.
-000610          PERFORM FINE-WEB     THRU EX-FINE-WEB.
-000620
-000630          GOBACK.
-000640
-000650          COPY "PIOWEB1.CBL".
-000660          COPY "PIOVIEW.CBL".
-000670          COPY "PIOTAB.CBL".
-000680			
-
\ No newline at end of file
+000020* Copyright (C) 2010-2026 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190 IDENTIFICATION   DIVISION.
+000200 PROGRAM-ID.      OPENPA02.
+000210 ENVIRONMENT      DIVISION.
+000220 CONFIGURATION    SECTION.
+000230         COPY "SPECIAL.CBL".
+000240 INPUT-OUTPUT     SECTION.
+000250 FILE-CONTROL.
+
+000270         COPY "SELWEB.CBL".
+000280         COPY "SELVIEW.CBL".
+000290         COPY "SELTAB.CBL".
+000300         COPY "SELSESS.CBL".
+000310         COPY "SELAUDIT.CBL".
+000320         COPY "SELTRACE.CBL".
+000330         COPY "SELDRAFT.CBL".
+000340         COPY "SELATTACH.CBL".
+000350         COPY "SELCONFIG.CBL".
+000360         COPY "SELSTAMPA.CBL".
+000370         COPY "SELHIST.CBL".
+000380         COPY "seljson.cbl".
+
+000400 DATA             DIVISION.
+000410 FILE SECTION.
+
+000430         COPY "FDEWEB.CBL".
+000440         COPY "FDEVIEW.CBL".
+000450         COPY "FDETAB.CBL".
+000460         COPY "FDESESS.CBL".
+000470         COPY "FDEAUDIT.CBL".
+000480         COPY "FDETRACE.CBL".
+000490         COPY "FDEDRAFT.CBL".
+000500         COPY "FDEATTACH.CBL".
+000510         COPY "FDECONFIG.CBL".
+000520         COPY "FDESTAMPA.CBL".
+000530         COPY "FDEHIST.CBL".
+000540         COPY "fdejson.cbl".
+
+000560 WORKING-STORAGE  SECTION.
+
+000580         COPY "COBW3.CBL".
+000590         COPY "GLOBALS.CBL".
+000600         COPY "IMAGES.CBL".
+000610         COPY "ROUTETAB.CBL".
+000620         COPY "ERRPAGES.CBL".
+000630         COPY "UPLDTAB.CBL".
+000640         COPY "SECHDRTAB.CBL".
+000650         COPY "IPACLTAB.CBL".
+000660*
+000670* Dynamic-call target resolved by ROUTE-LOOKUP for the current
+000680* request's pratica type; defaults to OPENTA01 when the type is
+000690* missing or unrecognised.
+000700*
+000710 77  PROGRAMMA-WEB                 PIC X(08).
+000720 77  LIBRERIA-WEB                  PIC X(12).
+000730 77  PRA-TIPO-PRATICA              PIC X(06).
+000740 77  PRA-PRATICA-ID                PIC X(10).
+000750*
+000760* PRA-COMUNE-CODE is resolved once per request by RESOLVE-COMUNE-CODE,
+000770* from the session's own comune when COBW3-SESSIONINFO carries one, or
+000780* from GLB-DEFLT-COMUNE otherwise, so a single OPENPA02 deployment can
+000790* be shared by several municipalities.
+000800*
+000810 77  PRA-COMUNE-CODE               PIC X(06).
+000820 77  IPACL-REMOTE-ADDR             PIC X(15).
+000830*
+000840* Idle-expiry working fields for CHECK-SESSION.
+000850*
+000860 77  SESS-TODAY-DATE               PIC 9(08).
+000870 77  SESS-TODAY-TIME               PIC 9(08).
+000880 77  SESS-PRIOR-DATE               PIC 9(08).
+000890 77  SESS-IDLE-LIMIT               PIC 9(05) COMP-5.
+000900 77  SESS-IDLE-SECONDS             PIC S9(09) COMP-5.
+000910 77  SESS-CONV-TIME                PIC 9(08).
+000920 77  SESS-CONV-REM                 PIC 9(06).
+000930 77  SESS-CONV-HH                  PIC 9(02).
+000940 77  SESS-CONV-MM                  PIC 9(02).
+000950 77  SESS-CONV-SS                  PIC 9(02).
+000960 77  SESS-CONV-SECS                PIC 9(05) COMP-5.
+000970 77  SESS-TODAY-SECS               PIC 9(05) COMP-5.
+000980 77  SESS-PRIOR-SECS               PIC 9(05) COMP-5.
+000990*
+001000* CHECK-CSRF-TOKEN working fields.
+001010*
+001020 77  CSRF-REQUEST-METHOD           PIC X(04).
+001030 77  CSRF-SEED                     PIC 9(15) COMP-5.
+001040 77  CSRF-SESSION-SUM              PIC 9(09) COMP-5.
+001050 77  CSRF-SESSION-IX               PIC 9(02) COMP-5.
+001060 77  CSRF-RANDOM                   PIC 9(09)V9(09).
+001070 77  CSRF-RANDOM-DIGITS            PIC 9(16).
+001080 01  CSRF-TOKEN-WORK.
+001090     05  CSRF-TOKEN-DATE           PIC 9(08).
+001100     05  CSRF-TOKEN-TIME           PIC 9(08).
+001110     05  CSRF-TOKEN-RANDOM         PIC 9(16).
+001120*
+001130* WRITE-TRACE working fields.
+001140*
+001150 77  TRACE-WORK-LEVEL              PIC 9(01).
+001160 77  TRACE-WORK-PARAGRAPH          PIC X(20).
+001170 77  TRACE-WORK-MESSAGE            PIC X(80).
+001180 77  TRACE-DMODE-NUM               PIC 9(01).
+001190*
+001200* LOAD-CONFIG/FIND-CONFIG-VALUE working fields.
+001210*
+001220 77  CFG-TODAY-DATE                PIC 9(08).
+001230 77  CFG-LOOKUP-NAME               PIC X(20).
+001240 77  CFG-FOUND-SW                  PIC X(01).
+001250     88  CFG-FOUND                     VALUE "S".
+001260     88  CFG-NOT-FOUND                 VALUE "N".
+001270 77  CFG-NUM-WORK                  PIC 9(18).
+001280*
+001290* PRINT-PRATICA-SUMMARY/9100-9300 print-output working fields.
+001300*
+001310 77  STAMPA-TODAY-DATE             PIC 9(08).
+001320 77  STAMPA-LINE                   PIC X(132).
+001330 77  STAMPA-IMPORTO-DISPLAY        PIC Z(7)9.99.
+001340 77  STAMPA-VALORE-DISPLAY         PIC Z(7)9.99.
+001350 77  STAMPA-TAB-EOF-SW             PIC X(01).
+001360     88  STAMPA-TAB-EOF                VALUE "S".
+001370     88  STAMPA-TAB-NOT-EOF            VALUE "N".
+001380 77  STAMPA-HIST-EOF-SW            PIC X(01).
+001390     88  STAMPA-HIST-EOF               VALUE "S".
+001400     88  STAMPA-HIST-NOT-EOF           VALUE "N".
+001410 77  STAMPA-PAGE-NUM               PIC 9(03) COMP-5 VALUE 1.
+001420 77  STAMPA-PAGE-DISPLAY           PIC ZZ9.
+001430 77  STAMPA-LINE-COUNT             PIC 9(03) COMP-5 VALUE 0.
+001440 77  STAMPA-MAX-LINES-PAGE         PIC 9(03) COMP-5 VALUE 60.
+001450*
+001460* SAVE-ATTACHMENT/COUNT-ATTACHMENTS working fields. DOCTIPO and
+001470* PAGINE are pulled off the request the same way TIPO/STAMPA are;
+001480* ATTACH-SEQ-COUNT is the next display-order ordinal for this
+001490* pratica's attachment set, one past however many rows PRATTACH
+001500* already holds for it.
+001510*
+001520 77  ATTACH-DOC-TYPE               PIC X(20).
+001530 77  ATTACH-PAGE-COUNT             PIC 9(03).
+001540 77  ATTACH-SEQ-COUNT              PIC 9(03) COMP-5 VALUE 0.
+001550 77  ATTACH-EOF-SW                 PIC X(01).
+001560     88  ATTACH-EOF                    VALUE "S".
+001570     88  ATTACH-NOT-EOF                VALUE "N".
+001580*
+001590* EXPORT-CLOSED-PRATICA/WRITE-SUAP-PAYLOAD working fields.
+001600*
+001610 77  SUAP-IMPORTO-DISPLAY          PIC 9(9)V99.
+001620 77  CAT-SEQ                       PIC 9(02) COMP-5.
+001630 77  CAT-SEQ-DISPLAY               PIC 9(02).
+001640*
+001650* GET-ALL-OCCURRENCES working fields. NVI-NAME/NVI-NAME-LEN are set
+001660* by the caller before the PERFORM; NVI-VALUES/NVI-COUNT come back
+001670* filled with every occurrence COBW3-NVINFO holds for that name, up
+001680* to NVI-MAX-OCCURS of them. NVI-TRUNCATED-SW comes back set when the
+001690* form held more occurrences than that, so a caller that cares can
+001700* tell the result is incomplete instead of mistaking it for the
+001710* whole set.
+001720*
+001730 77  NVI-NAME                      PIC X(30).
+001740 77  NVI-NAME-LEN                  PIC 9(02) COMP-5.
+001750 77  NVI-COUNT                     PIC 9(04) COMP-5.
+001760 77  NVI-MAX-OCCURS                PIC 9(04) COMP-5 VALUE 50.
+001770 77  NVI-TRUNCATED-SW              PIC X(01).
+001780     88  NVI-TRUNCATED                 VALUE "S".
+001790     88  NVI-NOT-TRUNCATED             VALUE "N".
+001800 01  NVI-VALUES-TABLE.
+001810     05  NVI-VALUES OCCURS 50 TIMES INDEXED BY NVI-IX.
+001820         10  NVI-VALUE             PIC X(200).
+001830*
+001840 PROCEDURE  DIVISION.
+001850*
+001860         PERFORM INIZIO-WEB     THRU EX-INIZIO-WEB.
+
+001880         PERFORM CHECK-IP-ACL   THRU EX-CHECK-IP-ACL.
+
+001900         IF COBW3-STATUS-CODE-200
+001910             PERFORM CHECK-SESSION  THRU EX-CHECK-SESSION
+001920         END-IF.
+
+001940         IF COBW3-STATUS-CODE-200
+001950             PERFORM CHECK-CSRF-TOKEN THRU EX-CHECK-CSRF-TOKEN
+001960         END-IF.
+
+001980         IF COBW3-STATUS-CODE-200
+001990             PERFORM VALIDATE-UPLOAD THRU EX-VALIDATE-UPLOAD
+002000         END-IF.
+
+002020         IF COBW3-STATUS-CODE-200
+002030             PERFORM ROUTE-LOOKUP   THRU EX-ROUTE-LOOKUP
+002040             PERFORM LOAD-DRAFT     THRU EX-LOAD-DRAFT
+002050             PERFORM CALL-WEB       THRU EX-CALL-WEB
+002060             PERFORM SAVE-DRAFT     THRU EX-SAVE-DRAFT
+002070             PERFORM PRINT-PRATICA-SUMMARY
+002080                 THRU EX-PRINT-PRATICA-SUMMARY
+002090             PERFORM EXPORT-CLOSED-PRATICA
+002100                 THRU EX-EXPORT-CLOSED-PRATICA
+002110         ELSE
+002120             PERFORM SERVE-ERROR-PAGE THRU EX-SERVE-ERROR-PAGE
+002130         END-IF.
+
+002150 FINE.
+002160         PERFORM FINE-WEB       THRU EX-FINE-WEB.
+
+002180         GOBACK.
+002190*
+002200* INIZIO-WEB resets the per-request working areas before the pratica
+002210* type is resolved and the sub-program is dispatched.
+002220*
+002230 INIZIO-WEB.
+002240         MOVE SPACES TO PROGRAMMA-WEB
+002250         MOVE SPACES TO LIBRERIA-WEB
+002260         MOVE SPACES TO PRA-TIPO-PRATICA
+002270         MOVE SPACES TO PRA-PRATICA-ID.
+002280         SET COBW3-STATUS-CODE-200 TO TRUE.
+
+002300         PERFORM LOAD-CONFIG THRU EX-LOAD-CONFIG.
+002310         PERFORM RESOLVE-COMUNE-CODE THRU EX-RESOLVE-COMUNE-CODE.
+
+002330         PERFORM EMIT-SECURITY-HEADERS
+002340             THRU EX-EMIT-SECURITY-HEADERS
+002350             VARYING SECHDRTAB-IX FROM 1 BY 1
+002360             UNTIL SECHDRTAB-IX > SECHDRTAB-COUNT.
+
+002380         MOVE 3                  TO TRACE-WORK-LEVEL.
+002390         MOVE "INIZIO-WEB"       TO TRACE-WORK-PARAGRAPH.
+002400         MOVE "request received" TO TRACE-WORK-MESSAGE.
+002410         PERFORM WRITE-TRACE THRU EX-WRITE-TRACE.
+002420 EX-INIZIO-WEB.
+002430         EXIT.
+002440*
+002450* LOAD-CONFIG refreshes GLOBALS.CBL's operational switches from
+002460* CONFIGTAB for today's date, leaving the compiled-in VALUE as the
+002470* fallback when no row overrides a given name. This is what makes
+002480* those switches maintainable without a recompile: an operator
+002490* changes behaviour by adding a new dated CONFIGTAB row, not by
+002500* editing GLOBALS.CBL.
+002510*
+002520 LOAD-CONFIG.
+002530         ACCEPT CFG-TODAY-DATE FROM DATE YYYYMMDD.
+002540         OPEN INPUT CONFIGTAB.
+
+002560         MOVE "MAX-UPLD-SIZE"    TO CFG-LOOKUP-NAME.
+002570         PERFORM FIND-CONFIG-VALUE THRU EX-FIND-CONFIG-VALUE.
+002580         IF CFG-FOUND
+002590             MOVE CONFIGTAB-VALUE(1:9) TO CFG-NUM-WORK
+002600             MOVE CFG-NUM-WORK         TO GLB-MAX-UPLD-SIZE
+002610         END-IF.
+
+002630         MOVE "SESS-IDLE-MAX"    TO CFG-LOOKUP-NAME.
+002640         PERFORM FIND-CONFIG-VALUE THRU EX-FIND-CONFIG-VALUE.
+002650         IF CFG-FOUND
+002660             MOVE CONFIGTAB-VALUE(1:5) TO CFG-NUM-WORK
+002670             MOVE CFG-NUM-WORK         TO GLB-SESS-IDLE-MAX
+002680         END-IF.
+
+002700         MOVE "IPACL-DEFLT"      TO CFG-LOOKUP-NAME.
+002710         PERFORM FIND-CONFIG-VALUE THRU EX-FIND-CONFIG-VALUE.
+002720         IF CFG-FOUND
+002730             MOVE CONFIGTAB-VALUE(1:1) TO GLB-IPACL-DEFLT
+002740         END-IF.
+
+002760         MOVE "MANUT-SW"         TO CFG-LOOKUP-NAME.
+002770         PERFORM FIND-CONFIG-VALUE THRU EX-FIND-CONFIG-VALUE.
+002780         IF CFG-FOUND
+002790             MOVE CONFIGTAB-VALUE(1:1) TO GLB-MANUT-SW
+002800         END-IF.
+
+002820         CLOSE CONFIGTAB.
+002830 EX-LOAD-CONFIG.
+002840         EXIT.
+002850*
+002860* RESOLVE-COMUNE-CODE picks the comune this request is served for: the
+002870* session's own COBW3-SESSION-COMUNE-CODE when COBW3SR started one, or
+002880* GLB-DEFLT-COMUNE when the session has not (yet) been tagged with a
+002890* comune, e.g. the very first request of a new session.
+002900*
+002910 RESOLVE-COMUNE-CODE.
+002920         IF COBW3-SESSION-COMUNE-CODE = SPACES
+002930             OR COBW3-SESSION-COMUNE-CODE = LOW-VALUES
+002940             MOVE GLB-DEFLT-COMUNE         TO PRA-COMUNE-CODE
+002950         ELSE
+002960             MOVE COBW3-SESSION-COMUNE-CODE TO PRA-COMUNE-CODE
+002970         END-IF.
+002980 EX-RESOLVE-COMUNE-CODE.
+002990         EXIT.
+003000*
+003010* FIND-CONFIG-VALUE locates the CONFIGTAB row for CFG-LOOKUP-NAME
+003020* whose effective date is the latest one not after today: starting
+003030* from (name, today) and positioned with NOT GREATER THAN, the very
+003040* next sequential read lands on exactly that row, unless no row for
+003050* that name has an effective date that early, in which case it lands
+003060* on a different (earlier, by key order) name entirely.
+003070*
+003080 FIND-CONFIG-VALUE.
+003090         SET CFG-NOT-FOUND TO TRUE.
+003100         MOVE CFG-LOOKUP-NAME TO CONFIGTAB-NAME.
+003110         MOVE CFG-TODAY-DATE  TO CONFIGTAB-EFF-DATE.
+003120         START CONFIGTAB KEY IS NOT GREATER THAN CONFIGTAB-KEY
+003130             INVALID KEY
+003140                 GO TO EX-FIND-CONFIG-VALUE
+003150         END-START.
+
+003170         READ CONFIGTAB NEXT RECORD
+003180             AT END
+003190                 GO TO EX-FIND-CONFIG-VALUE
+003200         END-READ.
+
+003220         IF CONFIGTAB-NAME = CFG-LOOKUP-NAME
+003230             SET CFG-FOUND TO TRUE
+003240         END-IF.
+003250 EX-FIND-CONFIG-VALUE.
+003260         EXIT.
+003270*
+003280* EMIT-SECURITY-HEADERS sends one SECHDRTAB.CBL row through
+003290* COBW3-HEADERINFO.
+003300*
+003310 EMIT-SECURITY-HEADERS.
+003320         MOVE SPACES TO COBW3-HEADER-NAME.
+003330         MOVE SPACES TO COBW3-HEADER-VALUE.
+003340         MOVE SECHDRTAB-NAME(SECHDRTAB-IX)
+003350             TO COBW3-HEADER-NAME.
+003360         MOVE SECHDRTAB-VALUE(SECHDRTAB-IX)
+003370             TO COBW3-HEADER-VALUE.
+003380         MOVE SECHDRTAB-NAME-LEN(SECHDRTAB-IX)
+003390             TO COBW3-HEADER-NAME-LENGTH.
+003400         MOVE SECHDRTAB-VALUE-LEN(SECHDRTAB-IX)
+003410             TO COBW3-HEADER-VALUE-LENGTH.
+003420         CALL "COBW3SR" USING COBW3.
+003430 EX-EMIT-SECURITY-HEADERS.
+003440         EXIT.
+003450*
+003460* CHECK-IP-ACL looks COBW3-REMOTE-ADDR up in IPACLTAB.CBL; an address
+003470* with no row there falls back to GLB-IPACL-DEFLT. Runs before any
+003480* session or dispatch work, so a denied address never touches
+003490* PRASESS or a sub-program.
+003500*
+003510 CHECK-IP-ACL.
+003520         SET COBW3-REMOTE-ADDR TO TRUE.
+003530         CALL "COBW3SR" USING COBW3.
+003540         MOVE SPACES TO IPACL-REMOTE-ADDR.
+003550         MOVE COBW3-REQUEST-INFO(1:15) TO IPACL-REMOTE-ADDR.
+
+003570         SET IPACLTAB-NOT-FOUND TO TRUE.
+003580         SET IPACLTAB-IX TO 1.
+003590         PERFORM IP-ACL-SEARCH THRU EX-IP-ACL-SEARCH
+003600             VARYING IPACLTAB-IX FROM 1 BY 1
+003610             UNTIL IPACLTAB-IX > IPACLTAB-COUNT
+003620                OR IPACLTAB-FOUND.
+
+003640         IF IPACLTAB-FOUND
+003650             IF IPACLTAB-DENY(IPACLTAB-IX)
+003660                 SET COBW3-STATUS-CODE-403 TO TRUE
+003670             END-IF
+003680         ELSE
+003690             IF GLB-IPACL-DEFLT-DENY
+003700                 SET COBW3-STATUS-CODE-403 TO TRUE
+003710             END-IF
+003720         END-IF.
+
+003740         IF NOT COBW3-STATUS-CODE-200
+003750             MOVE 1                TO TRACE-WORK-LEVEL
+003760             MOVE "CHECK-IP-ACL"   TO TRACE-WORK-PARAGRAPH
+003770             MOVE SPACES           TO TRACE-WORK-MESSAGE
+003780             STRING "denied address " DELIMITED BY SIZE
+003790                 IPACL-REMOTE-ADDR DELIMITED BY SIZE
+003800                 INTO TRACE-WORK-MESSAGE
+003810             END-STRING
+003820             PERFORM WRITE-TRACE THRU EX-WRITE-TRACE
+003830         END-IF.
+003840 EX-CHECK-IP-ACL.
+003850         EXIT.
+003860*
+003870* IP-ACL-SEARCH tests one IPACLTAB.CBL row against COBW3-REMOTE-ADDR.
+003880*
+003890 IP-ACL-SEARCH.
+003900         IF IPACLTAB-ADDR(IPACLTAB-IX) = IPACL-REMOTE-ADDR
+003910             SET IPACLTAB-FOUND TO TRUE
+003920         END-IF.
+003930 EX-IP-ACL-SEARCH.
+003940         EXIT.
+003950*
+003960* CHECK-SESSION enforces idle-expiry for a started session: the last
+003970* access time recorded for COBW3-SESSION-ID in PRASESS is compared
+003980* against now, using COBW3-SESSION-TIMEOUT (falling back to
+003990* GLB-SESS-IDLE-MAX when the vendor runtime left it zero) as the idle
+004000* ceiling. A session with no PRASESS record yet is a brand-new one
+004010* and is simply stamped. A session with no COBW3-SESSION-ID at all
+004020* (no cookie/session started) is not subject to this check.
+004030*
+004040 CHECK-SESSION.
+004050         IF NOT COBW3-SESSION-STATUS-STARTED
+004060             GO TO EX-CHECK-SESSION
+004070         END-IF.
+
+004090         SET SESS-IDLE-LIMIT TO COBW3-SESSION-TIMEOUT.
+004100         IF SESS-IDLE-LIMIT = 0
+004110             SET SESS-IDLE-LIMIT TO GLB-SESS-IDLE-MAX
+004120         END-IF.
+
+004140         OPEN I-O PRASESS.
+004150         MOVE COBW3-SESSION-ID TO PRASESS-SESSION-ID.
+004160         READ PRASESS
+004170             INVALID KEY
+004180                 INITIALIZE PRASESS-RECORD
+004190                 MOVE COBW3-SESSION-ID TO PRASESS-SESSION-ID
+004200                 PERFORM STAMP-SESSION-ACCESS
+004210                     THRU EX-STAMP-SESSION-ACCESS
+004220                 WRITE PRASESS-RECORD
+004230             NOT INVALID KEY
+004240                 PERFORM VERIFY-SESSION-IDLE
+004250                     THRU EX-VERIFY-SESSION-IDLE
+004260         END-READ.
+004270         CLOSE PRASESS.
+004280 EX-CHECK-SESSION.
+004290         EXIT.
+004300*
+004310* VERIFY-SESSION-IDLE flags the session as expired (403) when the
+004320* elapsed time since PRASESS-LAST-DATE/TIME exceeds SESS-IDLE-LIMIT;
+004330* a last access on an earlier calendar date is always treated as
+004340* expired, since the time-of-day fields alone cannot span midnight.
+004350* PRASESS-LAST-DATE is captured into SESS-PRIOR-DATE, and "now" is
+004360* captured into SESS-TODAY-DATE/TIME, before either gets near
+004370* STAMP-SESSION-ACCESS - comparing against a copy taken up front
+004380* keeps the cross-midnight check honest instead of comparing
+004390* PRASESS-LAST-DATE against itself after it has already been
+004400* overwritten with today's date.
+004410*
+004420 VERIFY-SESSION-IDLE.
+004430         MOVE PRASESS-LAST-DATE TO SESS-PRIOR-DATE.
+004440         MOVE PRASESS-LAST-TIME TO SESS-CONV-TIME.
+004450         PERFORM TIME-TO-SECONDS THRU EX-TIME-TO-SECONDS.
+004460         MOVE SESS-CONV-SECS TO SESS-PRIOR-SECS.
+
+004480         ACCEPT SESS-TODAY-DATE FROM DATE YYYYMMDD.
+004490         ACCEPT SESS-TODAY-TIME FROM TIME.
+004500         MOVE SESS-TODAY-TIME TO SESS-CONV-TIME.
+004510         PERFORM TIME-TO-SECONDS THRU EX-TIME-TO-SECONDS.
+004520         MOVE SESS-CONV-SECS TO SESS-TODAY-SECS.
+
+004540         IF SESS-PRIOR-DATE NOT = SESS-TODAY-DATE
+004550             SET COBW3-STATUS-CODE-403 TO TRUE
+004560             GO TO EX-VERIFY-SESSION-IDLE
+004570         END-IF.
+
+004590         COMPUTE SESS-IDLE-SECONDS =
+004600             SESS-TODAY-SECS - SESS-PRIOR-SECS.
+
+004620         IF SESS-IDLE-SECONDS > SESS-IDLE-LIMIT
+004630             SET COBW3-STATUS-CODE-403 TO TRUE
+004640         ELSE
+004650             MOVE SESS-TODAY-DATE TO PRASESS-LAST-DATE
+004660             MOVE SESS-TODAY-TIME TO PRASESS-LAST-TIME
+004670             REWRITE PRASESS-RECORD
+004680         END-IF.
+004690 EX-VERIFY-SESSION-IDLE.
+004700         EXIT.
+004710*
+004720* TIME-TO-SECONDS converts SESS-CONV-TIME (HHMMSSss) into the number
+004730* of seconds since midnight, SESS-CONV-SECS.
+004740*
+004750 TIME-TO-SECONDS.
+004760         DIVIDE SESS-CONV-TIME BY 1000000
+004770             GIVING SESS-CONV-HH REMAINDER SESS-CONV-REM.
+004780         DIVIDE SESS-CONV-REM BY 10000
+004790             GIVING SESS-CONV-MM REMAINDER SESS-CONV-REM.
+004800         DIVIDE SESS-CONV-REM BY 100
+004810             GIVING SESS-CONV-SS.
+004820         COMPUTE SESS-CONV-SECS =
+004830             (SESS-CONV-HH * 3600) + (SESS-CONV-MM * 60)
+004840                 + SESS-CONV-SS.
+004850 EX-TIME-TO-SECONDS.
+004860         EXIT.
+004870*
+004880* STAMP-SESSION-ACCESS refreshes PRASESS-RECORD with the current date
+004890* and time of day.
+004900*
+004910 STAMP-SESSION-ACCESS.
+004920         ACCEPT SESS-TODAY-DATE FROM DATE YYYYMMDD.
+004930         ACCEPT SESS-TODAY-TIME FROM TIME.
+004940         MOVE SESS-TODAY-DATE TO PRASESS-LAST-DATE.
+004950         MOVE SESS-TODAY-TIME TO PRASESS-LAST-TIME.
+004960 EX-STAMP-SESSION-ACCESS.
+004970         EXIT.
+004980*
+004990* CHECK-CSRF-TOKEN mints a synchronizer token into PRASESS the first
+005000* time a started session is seen, and returns it to the browser as
+005010* the CSRFTOKEN cookie. On every later state-changing request (any
+005020* method but GET) the same request must also echo that token back as
+005030* a CSRFTOKEN form/querystring parameter; a mismatch or a missing
+005040* parameter fails the request with 403. A session with no cookie
+005050* started yet is not subject to this check.
+005060*
+005070 CHECK-CSRF-TOKEN.
+005080         IF NOT COBW3-SESSION-STATUS-STARTED
+005090             GO TO EX-CHECK-CSRF-TOKEN
+005100         END-IF.
+
+005120         SET COBW3-REQUEST-METHOD TO TRUE.
+005130         CALL "COBW3SR" USING COBW3.
+005140         MOVE COBW3-REQUEST-INFO(1:4) TO CSRF-REQUEST-METHOD.
+
+005160         OPEN I-O PRASESS.
+005170         MOVE COBW3-SESSION-ID TO PRASESS-SESSION-ID.
+005180         READ PRASESS
+005190             INVALID KEY
+005200                 CONTINUE
+005210             NOT INVALID KEY
+005220                 IF PRASESS-CSRF-TOKEN = SPACES
+005230                     PERFORM MINT-CSRF-TOKEN
+005240                         THRU EX-MINT-CSRF-TOKEN
+005250                 ELSE
+005260                     IF CSRF-REQUEST-METHOD NOT = "GET "
+005270                         PERFORM VERIFY-CSRF-TOKEN
+005280                             THRU EX-VERIFY-CSRF-TOKEN
+005290                     END-IF
+005300                 END-IF
+005310         END-READ.
+005320         CLOSE PRASESS.
+005330 EX-CHECK-CSRF-TOKEN.
+005340         EXIT.
+005350*
+005360* MINT-CSRF-TOKEN builds a 32-byte token from today's date, time of
+005370* day and a random component, stores it on the session record and
+005380* sends it to the browser as the CSRFTOKEN cookie. The random half is
+005390* seeded from CSRF-SESSION-SUM (folded from COBW3-SESSION-ID, the
+005400* vendor-assigned session identifier) combined with the time of day,
+005410* not from the time of day alone - the token itself only ever carries
+005420* CSRF-TOKEN-DATE/TIME/RANDOM, never COBW3-SESSION-ID, so nothing in
+005430* the token that reaches the browser is enough by itself to reproduce
+005440* the seed and recompute CSRF-RANDOM.
+005450*
+005460 MINT-CSRF-TOKEN.
+005470         MOVE 0 TO CSRF-SESSION-SUM.
+005480         PERFORM SUM-SESSION-ID THRU EX-SUM-SESSION-ID
+005490             VARYING CSRF-SESSION-IX FROM 1 BY 1
+005500             UNTIL CSRF-SESSION-IX > 48.
+
+005520         COMPUTE CSRF-SEED =
+005530             (CSRF-SESSION-SUM * 1000000) + SESS-TODAY-TIME.
+005540         COMPUTE CSRF-RANDOM = FUNCTION RANDOM(CSRF-SEED).
+005550         COMPUTE CSRF-RANDOM-DIGITS =
+005560             CSRF-RANDOM * 9999999999999999.
+
+005580         MOVE SESS-TODAY-DATE    TO CSRF-TOKEN-DATE.
+005590         MOVE SESS-TODAY-TIME    TO CSRF-TOKEN-TIME.
+005600         MOVE CSRF-RANDOM-DIGITS TO CSRF-TOKEN-RANDOM.
+005610         MOVE CSRF-TOKEN-WORK    TO PRASESS-CSRF-TOKEN.
+005620         REWRITE PRASESS-RECORD.
+
+005640         PERFORM SET-CSRF-COOKIE THRU EX-SET-CSRF-COOKIE.
+005650 EX-MINT-CSRF-TOKEN.
+005660         EXIT.
+005670*
+005680* SUM-SESSION-ID folds one byte of COBW3-SESSION-ID into
+005690* CSRF-SESSION-SUM, the seed component that never itself travels in
+005700* the CSRF token.
+005710*
+005720 SUM-SESSION-ID.
+005730         COMPUTE CSRF-SESSION-SUM =
+005740             CSRF-SESSION-SUM
+005750                 + FUNCTION ORD(
+005760                     COBW3-SESSION-ID(CSRF-SESSION-IX:1)).
+005770 EX-SUM-SESSION-ID.
+005780         EXIT.
+005790*
+005800* SET-CSRF-COOKIE hands the session's CSRF token to the browser.
+005810*
+005820 SET-CSRF-COOKIE.
+005830         MOVE SPACES             TO COBW3-COOKIE-NAME.
+005840         MOVE "CSRFTOKEN"        TO COBW3-COOKIE-NAME(1:9).
+005850         MOVE 9                  TO COBW3-COOKIE-NAME-LENGTH.
+005860         MOVE SPACES             TO COBW3-COOKIE-VALUE.
+005870         MOVE PRASESS-CSRF-TOKEN TO COBW3-COOKIE-VALUE(1:32).
+005880         MOVE 32                 TO COBW3-COOKIE-VALUE-LENGTH.
+005890         SET COBW3-COOKIE-SECURE-ON        TO TRUE.
+005900         SET COBW3-COOKIE-MODE-REPLACE     TO TRUE.
+005910         SET COBW3-COOKIE-INIT-MODE-NORMAL TO TRUE.
+005920         CALL "COBW3SR" USING COBW3.
+005930 EX-SET-CSRF-COOKIE.
+005940         EXIT.
+005950*
+005960* VERIFY-CSRF-TOKEN compares the CSRFTOKEN request parameter against
+005970* the one on file for the session, failing the request with 403 when
+005980* it is missing or does not match.
+005990*
+006000 VERIFY-CSRF-TOKEN.
+006010         MOVE SPACES          TO COBW3-SEARCH-DATA.
+006020         MOVE "CSRFTOKEN"     TO COBW3-SEARCH-DATA(1:9).
+006030         MOVE 9               TO COBW3-SEARCH-LENGTH.
+006040         SET COBW3-NUMBER-INIT TO TRUE.
+006050         CALL "COBW3SR" USING COBW3.
+
+006070         IF COBW3-SEARCH-FLAG-EXIST
+006080             AND COBW3-GET-DATA(1:32) = PRASESS-CSRF-TOKEN
+006090             CONTINUE
+006100         ELSE
+006110             SET COBW3-STATUS-CODE-403 TO TRUE
+006120         END-IF.
+006130 EX-VERIFY-CSRF-TOKEN.
+006140         EXIT.
+006150*
+006160* ROUTE-LOOKUP resolves the TIPO querystring parameter against
+006170* ROUTETAB.CBL to pick which sub-program handles this pratica type,
+006180* falling back to the last (default) row when TIPO is missing or not
+006190* recognised.
+006200*
+006210 ROUTE-LOOKUP.
+006220         PERFORM GET-TIPO-PRATICA THRU EX-GET-TIPO-PRATICA.
+
+006240         SET ROUTETAB-IX TO ROUTETAB-DEFAULT-INDEX.
+006250         MOVE ROUTETAB-PROGRAMMA(ROUTETAB-IX) TO PROGRAMMA-WEB.
+006260         MOVE ROUTETAB-LIBRERIA(ROUTETAB-IX)  TO LIBRERIA-WEB.
+
+006280         SET ROUTETAB-NOT-FOUND TO TRUE.
+006290         SET ROUTETAB-IX TO 1.
+006300         PERFORM ROUTE-SEARCH THRU EX-ROUTE-SEARCH
+006310             VARYING ROUTETAB-IX FROM 1 BY 1
+006320             UNTIL ROUTETAB-IX > ROUTETAB-DEFAULT-INDEX
+006330                OR ROUTETAB-FOUND.
+
+006350         MOVE 2                TO TRACE-WORK-LEVEL.
+006360         MOVE "ROUTE-LOOKUP"   TO TRACE-WORK-PARAGRAPH.
+006370         MOVE SPACES           TO TRACE-WORK-MESSAGE.
+006380         STRING "routed to " DELIMITED BY SIZE
+006390             PROGRAMMA-WEB     DELIMITED BY SIZE
+006400             INTO TRACE-WORK-MESSAGE
+006410         END-STRING.
+006420         PERFORM WRITE-TRACE THRU EX-WRITE-TRACE.
+006430 EX-ROUTE-LOOKUP.
+006440         EXIT.
+
+006460 ROUTE-SEARCH.
+006470         IF ROUTETAB-TIPO-PRATICA(ROUTETAB-IX) = PRA-TIPO-PRATICA
+006480             MOVE ROUTETAB-PROGRAMMA(ROUTETAB-IX)
+006490                 TO PROGRAMMA-WEB
+006500             MOVE ROUTETAB-LIBRERIA(ROUTETAB-IX)
+006510                 TO LIBRERIA-WEB
+006520             SET ROUTETAB-FOUND TO TRUE
+006530         END-IF.
+006540 EX-ROUTE-SEARCH.
+006550         EXIT.
+006560*
+006570* GET-TIPO-PRATICA pulls the TIPO parameter out of the request
+006580* (querystring or form data) through the standard NVINFO lookup.
+006590*
+006600 GET-TIPO-PRATICA.
+006610         MOVE SPACES         TO COBW3-SEARCH-DATA.
+006620         MOVE "TIPO"          TO COBW3-SEARCH-DATA(1:4).
+006630         MOVE 4               TO COBW3-SEARCH-LENGTH.
+006640         SET COBW3-NUMBER-INIT TO TRUE.
+006650         CALL "COBW3SR" USING COBW3.
+006660         IF COBW3-SEARCH-FLAG-EXIST
+006670             MOVE COBW3-GET-DATA(1:6) TO PRA-TIPO-PRATICA
+006680         END-IF.
+006690 EX-GET-TIPO-PRATICA.
+006700         EXIT.
+006710*
+006720* VALIDATE-UPLOAD rejects an uploaded attachment (403) when it is
+006730* over GLB-MAX-UPLD-SIZE or its content-type is not in UPLDTAB.CBL's
+006740* allow-list. A request with no upload attached is let through.
+006750*
+006760 VALIDATE-UPLOAD.
+006770         IF COBW3-UPLD-FILE-SIZE = 0
+006780             GO TO EX-VALIDATE-UPLOAD
+006790         END-IF.
+
+006810         IF COBW3-UPLD-FILE-SIZE > GLB-MAX-UPLD-SIZE
+006820             SET COBW3-STATUS-CODE-403 TO TRUE
+006830             GO TO EX-VALIDATE-UPLOAD
+006840         END-IF.
+
+006860         SET UPLDTAB-NOT-FOUND TO TRUE.
+006870         SET UPLDTAB-IX TO 1.
+006880         PERFORM CHECK-UPLOAD-TYPE THRU EX-CHECK-UPLOAD-TYPE
+006890             VARYING UPLDTAB-IX FROM 1 BY 1
+006900             UNTIL UPLDTAB-IX > UPLDTAB-COUNT
+006910                OR UPLDTAB-FOUND.
+
+006930         IF UPLDTAB-NOT-FOUND
+006940             SET COBW3-STATUS-CODE-403 TO TRUE
+006950             GO TO EX-VALIDATE-UPLOAD
+006960         END-IF.
+
+006980         PERFORM SAVE-ATTACHMENT THRU EX-SAVE-ATTACHMENT.
+006990 EX-VALIDATE-UPLOAD.
+007000         EXIT.
+007010*
+007020* CHECK-UPLOAD-TYPE tests one UPLDTAB.CBL row against the upload's
+007030* reported content-type.
+007040*
+007050 CHECK-UPLOAD-TYPE.
+007060         IF COBW3-UPLD-CONTENT-TYPE
+007070                 = UPLDTAB-CONTENT-TYPE(UPLDTAB-IX)
+007080             SET UPLDTAB-FOUND TO TRUE
+007090         END-IF.
+007100 EX-CHECK-UPLOAD-TYPE.
+007110         EXIT.
+007120*
+007130* GET-PRATICA-ID pulls the PRATICA_ID parameter out of the request,
+007140* the way GET-TIPO-PRATICA pulls TIPO.
+007150*
+007160 GET-PRATICA-ID.
+007170         MOVE SPACES          TO COBW3-SEARCH-DATA.
+007180         MOVE "PRATICA_ID"    TO COBW3-SEARCH-DATA(1:10).
+007190         MOVE 10               TO COBW3-SEARCH-LENGTH.
+007200         SET COBW3-NUMBER-INIT TO TRUE.
+007210         CALL "COBW3SR" USING COBW3.
+007220         IF COBW3-SEARCH-FLAG-EXIST
+007230             MOVE COBW3-GET-DATA(1:10) TO PRA-PRATICA-ID
+007240         END-IF.
+007250 EX-GET-PRATICA-ID.
+007260         EXIT.
+007270*
+007280* GET-ALL-OCCURRENCES fills NVI-VALUES/NVI-COUNT with every value on
+007290* file for NVI-NAME (set by the caller first), walking COBW3-NUMBER
+007300* from 1 until COBW3SR stops finding one, instead of making every
+007310* caller of a repeating form field loop the lookup by hand.
+007320*
+007330 GET-ALL-OCCURRENCES.
+007340         MOVE 0 TO NVI-COUNT.
+007350         MOVE 1 TO COBW3-NUMBER.
+007360         SET NVI-NOT-TRUNCATED TO TRUE.
+007370         PERFORM GET-ALL-OCCURRENCES-ROW
+007380                 THRU EX-GET-ALL-OCCURRENCES-ROW
+007390             WITH TEST AFTER
+007400             UNTIL NOT COBW3-SEARCH-FLAG-EXIST
+007410                 OR NVI-COUNT NOT LESS THAN NVI-MAX-OCCURS.
+007420         IF NVI-COUNT NOT LESS THAN NVI-MAX-OCCURS
+007430             PERFORM CHECK-MORE-OCCURRENCES
+007440                 THRU EX-CHECK-MORE-OCCURRENCES
+007450         END-IF.
+007460 EX-GET-ALL-OCCURRENCES.
+007470         EXIT.
+007480*
+007490 GET-ALL-OCCURRENCES-ROW.
+007500         MOVE SPACES TO COBW3-SEARCH-DATA.
+007510         MOVE NVI-NAME(1:NVI-NAME-LEN)
+007520             TO COBW3-SEARCH-DATA(1:NVI-NAME-LEN).
+007530         MOVE NVI-NAME-LEN TO COBW3-SEARCH-LENGTH.
+007540         CALL "COBW3SR" USING COBW3.
+007550         IF COBW3-SEARCH-FLAG-EXIST
+007560             ADD 1 TO NVI-COUNT
+007570             SET NVI-IX TO NVI-COUNT
+007580             MOVE COBW3-GET-DATA(1:200) TO NVI-VALUE(NVI-IX)
+007590             ADD 1 TO COBW3-NUMBER
+007600         END-IF.
+007610 EX-GET-ALL-OCCURRENCES-ROW.
+007620         EXIT.
+007630*
+007640* CHECK-MORE-OCCURRENCES is only reached once NVI-VALUES has filled
+007650* to NVI-MAX-OCCURS; it probes one occurrence past the last one kept,
+007660* without storing it, purely to tell whether the form held more than
+007670* the table could hold.
+007680*
+007690 CHECK-MORE-OCCURRENCES.
+007700         MOVE SPACES TO COBW3-SEARCH-DATA.
+007710         MOVE NVI-NAME(1:NVI-NAME-LEN)
+007720             TO COBW3-SEARCH-DATA(1:NVI-NAME-LEN).
+007730         MOVE NVI-NAME-LEN TO COBW3-SEARCH-LENGTH.
+007740         CALL "COBW3SR" USING COBW3.
+007750         IF COBW3-SEARCH-FLAG-EXIST
+007760             SET NVI-TRUNCATED TO TRUE
+007770         END-IF.
+007780 EX-CHECK-MORE-OCCURRENCES.
+007790         EXIT.
+007800*
+007810* SAVE-ATTACHMENT stages the metadata for the upload CALL-WEB's
+007820* sub-program is about to see, through IMAGES-AREA, then writes it to
+007830* PRATTACH so the pratica's document list survives past this request.
+007840*
+007850 SAVE-ATTACHMENT.
+007860         PERFORM GET-PRATICA-ID THRU EX-GET-PRATICA-ID.
+007870         PERFORM GET-DOC-TYPE   THRU EX-GET-DOC-TYPE.
+007880         PERFORM GET-PAGE-COUNT THRU EX-GET-PAGE-COUNT.
+007890         PERFORM COUNT-ATTACHMENTS THRU EX-COUNT-ATTACHMENTS.
+
+007910         MOVE SPACES            TO IMAGES-AREA.
+007920         MOVE PRA-PRATICA-ID    TO IMG-PRATICA-ID.
+007930         ACCEPT IMG-UPLOAD-DATE FROM DATE YYYYMMDD.
+007940         ACCEPT IMG-UPLOAD-TIME FROM TIME.
+007950         MOVE ATTACH-SEQ-COUNT  TO IMG-ATTACH-SEQ.
+007960         MOVE COBW3-UPLD-CL-FILE-NAME(1:128)
+007970             TO IMG-ORIGINAL-NAME.
+007980         MOVE COBW3-UPLD-CONTENT-TYPE  TO IMG-CONTENT-TYPE.
+007990         MOVE ATTACH-DOC-TYPE          TO IMG-DOC-TYPE.
+008000         MOVE COBW3-UPLD-CL-FILE-PATH(1:128)
+008010             TO IMG-STORED-PATH.
+008020         MOVE COBW3-UPLD-FILE-SIZE     TO IMG-DATA-LENGTH.
+008030         MOVE ATTACH-PAGE-COUNT        TO IMG-PAGE-COUNT.
+008040         SET  IMG-OCR-NOT-DONE         TO TRUE.
+
+008060         OPEN I-O PRATTACH.
+008070         MOVE PRA-COMUNE-CODE   TO PRATTACH-COMUNE-CODE.
+008080         MOVE IMG-PRATICA-ID    TO PRATTACH-PRATICA-ID.
+008090         MOVE IMG-UPLOAD-DATE   TO PRATTACH-UPLOAD-DATE.
+008100         MOVE IMG-UPLOAD-TIME   TO PRATTACH-UPLOAD-TIME.
+008110         MOVE IMG-ATTACH-SEQ    TO PRATTACH-ATTACH-SEQ.
+008120         MOVE IMG-ORIGINAL-NAME TO PRATTACH-ORIGINAL-NAME.
+008130         MOVE IMG-CONTENT-TYPE  TO PRATTACH-CONTENT-TYPE.
+008140         MOVE IMG-DOC-TYPE      TO PRATTACH-DOC-TYPE.
+008150         MOVE IMG-STORED-PATH   TO PRATTACH-STORED-PATH.
+008160         MOVE IMG-DATA-LENGTH   TO PRATTACH-FILE-SIZE.
+008170         MOVE IMG-PAGE-COUNT    TO PRATTACH-PAGE-COUNT.
+008180         SET  PRATTACH-OCR-NOT-DONE TO TRUE.
+008190         WRITE PRATTACH-RECORD.
+008200         CLOSE PRATTACH.
+008210 EX-SAVE-ATTACHMENT.
+008220         EXIT.
+008230*
+008240* GET-DOC-TYPE pulls the DOCTIPO parameter (business document
+008250* category - ID card, floor plan, receipt, ...) out of the request,
+008260* defaulting to "ALTRO" when the caller did not classify the upload.
+008270*
+008280 GET-DOC-TYPE.
+008290         MOVE "ALTRO"          TO ATTACH-DOC-TYPE.
+008300         MOVE SPACES           TO COBW3-SEARCH-DATA.
+008310         MOVE "DOCTIPO"        TO COBW3-SEARCH-DATA(1:7).
+008320         MOVE 7                TO COBW3-SEARCH-LENGTH.
+008330         SET COBW3-NUMBER-INIT TO TRUE.
+008340         CALL "COBW3SR" USING COBW3.
+008350         IF COBW3-SEARCH-FLAG-EXIST
+008360             MOVE COBW3-GET-DATA(1:20) TO ATTACH-DOC-TYPE
+008370         END-IF.
+008380 EX-GET-DOC-TYPE.
+008390         EXIT.
+008400*
+008410* GET-PAGE-COUNT pulls the PAGINE parameter (page count for the
+008420* scanned document) out of the request, defaulting to 1 page when the
+008430* caller did not send one.
+008440*
+008450 GET-PAGE-COUNT.
+008460         MOVE 1                TO ATTACH-PAGE-COUNT.
+008470         MOVE SPACES           TO COBW3-SEARCH-DATA.
+008480         MOVE "PAGINE"         TO COBW3-SEARCH-DATA(1:6).
+008490         MOVE 6                TO COBW3-SEARCH-LENGTH.
+008500         SET COBW3-NUMBER-INIT TO TRUE.
+008510         CALL "COBW3SR" USING COBW3.
+008520         IF COBW3-SEARCH-FLAG-EXIST
+008530             MOVE COBW3-GET-DATA(1:3) TO ATTACH-PAGE-COUNT
+008540             IF ATTACH-PAGE-COUNT = 0
+008550                 MOVE 1 TO ATTACH-PAGE-COUNT
+008560             END-IF
+008570         END-IF.
+008580 EX-GET-PAGE-COUNT.
+008590         EXIT.
+008600*
+008610* COUNT-ATTACHMENTS positions on this pratica's first PRATTACH row (if
+008620* any) and walks forward counting them, so the attachment about to be
+008630* written gets the next display-order ordinal; existing rows' ordinals
+008640* are left untouched here, and are what a future re-order screen would
+008650* update directly.
+008660*
+008670 COUNT-ATTACHMENTS.
+008680         MOVE 0 TO ATTACH-SEQ-COUNT.
+008690         SET ATTACH-NOT-EOF TO TRUE.
+008700         OPEN INPUT PRATTACH.
+
+008720         MOVE LOW-VALUES      TO PRATTACH-KEY.
+008730         MOVE PRA-COMUNE-CODE TO PRATTACH-COMUNE-CODE.
+008740         MOVE PRA-PRATICA-ID  TO PRATTACH-PRATICA-ID.
+008750         START PRATTACH KEY IS NOT LESS THAN PRATTACH-KEY
+008760             INVALID KEY
+008770                 SET ATTACH-EOF TO TRUE
+008780         END-START.
+
+008800         PERFORM COUNT-ATTACHMENTS-ROW
+008810             THRU EX-COUNT-ATTACHMENTS-ROW
+008820             UNTIL ATTACH-EOF.
+
+008840         CLOSE PRATTACH.
+008850         ADD 1 TO ATTACH-SEQ-COUNT.
+008860 EX-COUNT-ATTACHMENTS.
+008870         EXIT.
+008880*
+008890 COUNT-ATTACHMENTS-ROW.
+008900         READ PRATTACH NEXT RECORD
+008910             AT END
+008920                 SET ATTACH-EOF TO TRUE
+008930                 GO TO EX-COUNT-ATTACHMENTS-ROW
+008940         END-READ.
+008950         IF PRATTACH-PRATICA-ID NOT = PRA-PRATICA-ID
+008960             OR PRATTACH-COMUNE-CODE NOT = PRA-COMUNE-CODE
+008970             SET ATTACH-EOF TO TRUE
+008980             GO TO EX-COUNT-ATTACHMENTS-ROW
+008990         END-IF.
+009000         ADD 1 TO ATTACH-SEQ-COUNT.
+009010 EX-COUNT-ATTACHMENTS-ROW.
+009020         EXIT.
+009030*
+009040* PRINT-PRATICA-SUMMARY runs the PIOWEB1/PIOVIEW/PIOTAB report chain
+009050* against PRASTAMPA whenever the request carries a STAMPA parameter,
+009060* the way GET-TIPO-PRATICA/GET-PRATICA-ID key off their own parameter.
+009070*
+009080 PRINT-PRATICA-SUMMARY.
+009090         IF NOT COBW3-STATUS-CODE-200
+009100             GO TO EX-PRINT-PRATICA-SUMMARY
+009110         END-IF.
+
+009130         MOVE SPACES           TO COBW3-SEARCH-DATA.
+009140         MOVE "STAMPA"         TO COBW3-SEARCH-DATA(1:6).
+009150         MOVE 6                 TO COBW3-SEARCH-LENGTH.
+009160         SET COBW3-NUMBER-INIT TO TRUE.
+009170         CALL "COBW3SR" USING COBW3.
+009180         IF NOT COBW3-SEARCH-FLAG-EXIST
+009190             GO TO EX-PRINT-PRATICA-SUMMARY
+009200         END-IF.
+
+009220         PERFORM GET-PRATICA-ID THRU EX-GET-PRATICA-ID.
+009230         PERFORM 9100-PRINT-INIT THRU EX-9100-PRINT-INIT.
+009240         PERFORM 9200-PRINT-VIEW THRU EX-9200-PRINT-VIEW.
+009250         PERFORM 9300-PRINT-TAB  THRU EX-9300-PRINT-TAB.
+009260         CLOSE PRASTAMPA.
+009270 EX-PRINT-PRATICA-SUMMARY.
+009280         EXIT.
+009290*
+009300* EXPORT-CLOSED-PRATICA checks whether the pratica CALL-WEB's
+009310* sub-program just worked on is now CHIUSA, and if so batches its
+009320* current field values out through ARKJSON for SUAP to pick up, the
+009330* same way OPENPJ01's nightly ESPORTA-JSON does for the whole file.
+009340*
+009350 EXPORT-CLOSED-PRATICA.
+009360         IF NOT COBW3-STATUS-CODE-200
+009370             GO TO EX-EXPORT-CLOSED-PRATICA
+009380         END-IF.
+
+009400         PERFORM GET-PRATICA-ID THRU EX-GET-PRATICA-ID.
+009410         IF PRA-PRATICA-ID = SPACES
+009420             GO TO EX-EXPORT-CLOSED-PRATICA
+009430         END-IF.
+
+009450         OPEN INPUT PRAVIEW.
+009460         MOVE PRA-COMUNE-CODE  TO PRAVIEW-COMUNE-CODE.
+009470         MOVE PRA-PRATICA-ID   TO PRAVIEW-PRATICA-ID.
+009480         READ PRAVIEW
+009490             INVALID KEY
+009500                 CLOSE PRAVIEW
+009510                 GO TO EX-EXPORT-CLOSED-PRATICA
+009520         END-READ.
+009530         CLOSE PRAVIEW.
+
+009550         IF PRAVIEW-STATO-CHIUSA
+009560             PERFORM WRITE-SUAP-PAYLOAD
+009570                 THRU EX-WRITE-SUAP-PAYLOAD
+009580         END-IF.
+009590 EX-EXPORT-CLOSED-PRATICA.
+009600         EXIT.
+009610*
+009620* WRITE-SUAP-PAYLOAD appends one ARKJSON row per exported field of the
+009630* pratica just closed, in the same name/type/value layout OPENPJ01
+009640* writes, so the nightly IMPORTA/ESPORTA cycle and this online export
+009650* share one file format.
+009660*
+009670 WRITE-SUAP-PAYLOAD.
+009680         OPEN EXTEND ARKJSON.
+
+009700         MOVE PRAVIEW-PRATICA-ID  TO ARKJSON-PRATICA-ID.
+009710         MOVE PRA-COMUNE-CODE     TO ARKJSON-COMUNE-CODE.
+009720         MOVE "RICHIEDENTE"       TO ARKJSON-FIELD-NAME.
+009730         SET  ARKJSON-FIELD-ALFA  TO TRUE.
+009740         MOVE PRAVIEW-RICHIEDENTE TO ARKJSON-FIELD-VALUE.
+009750         WRITE ARKJSON-RECORD.
+
+009770         MOVE PRAVIEW-PRATICA-ID  TO ARKJSON-PRATICA-ID.
+009780         MOVE PRA-COMUNE-CODE     TO ARKJSON-COMUNE-CODE.
+009790         MOVE "STATO"             TO ARKJSON-FIELD-NAME.
+009800         SET  ARKJSON-FIELD-ALFA  TO TRUE.
+009810         MOVE PRAVIEW-STATO       TO ARKJSON-FIELD-VALUE.
+009820         WRITE ARKJSON-RECORD.
+
+009840         MOVE PRAVIEW-PRATICA-ID  TO ARKJSON-PRATICA-ID.
+009850         MOVE PRA-COMUNE-CODE     TO ARKJSON-COMUNE-CODE.
+009860         MOVE "COMUNE-CODE"       TO ARKJSON-FIELD-NAME.
+009870         SET  ARKJSON-FIELD-ALFA  TO TRUE.
+009880         MOVE PRA-COMUNE-CODE     TO ARKJSON-FIELD-VALUE.
+009890         WRITE ARKJSON-RECORD.
+
+009910         MOVE PRAVIEW-PRATICA-ID    TO ARKJSON-PRATICA-ID.
+009920         MOVE PRA-COMUNE-CODE       TO ARKJSON-COMUNE-CODE.
+009930         MOVE "IMPORTO-DOVUTO"      TO ARKJSON-FIELD-NAME.
+009940         SET  ARKJSON-FIELD-NUM     TO TRUE.
+009950         MOVE PRAVIEW-IMPORTO-DOVUTO TO SUAP-IMPORTO-DISPLAY.
+009960         MOVE SUAP-IMPORTO-DISPLAY  TO ARKJSON-FIELD-VALUE.
+009970         WRITE ARKJSON-RECORD.
+
+009990         MOVE "CATEGORIA" TO NVI-NAME.
+010000         MOVE 9           TO NVI-NAME-LEN.
+010010         PERFORM GET-ALL-OCCURRENCES THRU EX-GET-ALL-OCCURRENCES.
+010020         IF NVI-TRUNCATED
+010030             MOVE 1                TO TRACE-WORK-LEVEL
+010040             MOVE "WRITE-SUAP-PAYLOAD"
+010050                 TO TRACE-WORK-PARAGRAPH
+010060             MOVE SPACES            TO TRACE-WORK-MESSAGE
+010070             STRING "CATEGORIA occurrences truncated, pratica "
+010080                     DELIMITED BY SIZE
+010090                 PRAVIEW-PRATICA-ID DELIMITED BY SIZE
+010100                 INTO TRACE-WORK-MESSAGE
+010110             END-STRING
+010120             PERFORM WRITE-TRACE THRU EX-WRITE-TRACE
+010130         END-IF.
+010140         MOVE 0 TO CAT-SEQ.
+010150         SET NVI-IX TO 1.
+010160         PERFORM WRITE-CATEGORIA-ROW THRU EX-WRITE-CATEGORIA-ROW
+010170             UNTIL NVI-IX > NVI-COUNT.
+
+010190         CLOSE ARKJSON.
+010200 EX-WRITE-SUAP-PAYLOAD.
+010210         EXIT.
+010220*
+010230* WRITE-CATEGORIA-ROW exports one ARKJSON row per occurrence of the
+010240* repeating CATEGORIA form field, since a pratica can be filed under
+010250* more than one business category at once.
+010260*
+010270 WRITE-CATEGORIA-ROW.
+010280         ADD 1 TO CAT-SEQ.
+010290         MOVE CAT-SEQ TO CAT-SEQ-DISPLAY.
+010300         MOVE PRAVIEW-PRATICA-ID TO ARKJSON-PRATICA-ID.
+010310         MOVE PRA-COMUNE-CODE    TO ARKJSON-COMUNE-CODE.
+010320         MOVE SPACES             TO ARKJSON-FIELD-NAME.
+010330         STRING "CATEGORIA-" DELIMITED BY SIZE
+010340             CAT-SEQ-DISPLAY DELIMITED BY SIZE
+010350             INTO ARKJSON-FIELD-NAME
+010360         END-STRING.
+010370         SET  ARKJSON-FIELD-ALFA TO TRUE.
+010380         MOVE NVI-VALUE(NVI-IX)  TO ARKJSON-FIELD-VALUE.
+010390         WRITE ARKJSON-RECORD.
+010400         SET NVI-IX UP BY 1.
+010410 EX-WRITE-CATEGORIA-ROW.
+010420         EXIT.
+010430*
+010440* CALL-WEB dynamically dispatches to the sub-program resolved by
+010450* ROUTE-LOOKUP, then serves a canned error page in place of the
+010460* sub-program's own output whenever it leaves COBW3-STATUS-CODE set
+010470* to anything other than 200. ON EXCEPTION fires when PROGRAMMA-WEB
+010480* cannot be resolved to an actual program at all (bad routing entry,
+010490* missing library member), which is a 404 "program not found" -
+010500* distinct from a sub-program that loaded fine but set 500 itself
+010510* after hitting a runtime failure of its own.
+010520*
+010530 CALL-WEB.
+010540         SET COBW3-STATUS-CODE-200 TO TRUE.
+010550         CALL PROGRAMMA-WEB USING COBW3
+010560             ON EXCEPTION
+010570                 SET COBW3-STATUS-CODE-404 TO TRUE
+010580                 MOVE 1              TO TRACE-WORK-LEVEL
+010590                 MOVE "CALL-WEB"     TO TRACE-WORK-PARAGRAPH
+010600                 MOVE SPACES         TO TRACE-WORK-MESSAGE
+010610                 STRING "exception calling " DELIMITED BY SIZE
+010620                     PROGRAMMA-WEB   DELIMITED BY SIZE
+010630                     INTO TRACE-WORK-MESSAGE
+010640                 END-STRING
+010650                 PERFORM WRITE-TRACE THRU EX-WRITE-TRACE
+010660         END-CALL.
+
+010680         IF NOT COBW3-STATUS-CODE-200
+010690             PERFORM SERVE-ERROR-PAGE THRU EX-SERVE-ERROR-PAGE
+010700         END-IF.
+010710 EX-CALL-WEB.
+010720         EXIT.
+010730*
+010740* LOAD-DRAFT restores COBW3-WORKINFO from PRADRAFT before dispatch, so
+010750* a multi-step form resumes where the session last left it for this
+010760* pratica type. A session with no cookie started yet, or no draft
+010770* recorded for it, simply dispatches with COBW3-WORKINFO blank.
+010780*
+010790 LOAD-DRAFT.
+010800         MOVE SPACES TO COBW3-WORKINFO.
+
+010820         IF NOT COBW3-SESSION-STATUS-STARTED
+010830             GO TO EX-LOAD-DRAFT
+010840         END-IF.
+
+010860         OPEN I-O PRADRAFT.
+010870         MOVE COBW3-SESSION-ID TO PRADRAFT-SESSION-ID.
+010880         MOVE PRA-TIPO-PRATICA TO PRADRAFT-TIPO-PRATICA.
+010890         READ PRADRAFT
+010900             INVALID KEY
+010910                 CONTINUE
+010920             NOT INVALID KEY
+010930                 MOVE PRADRAFT-FORM-DATA TO COBW3-WORKINFO
+010940         END-READ.
+010950         CLOSE PRADRAFT.
+010960 EX-LOAD-DRAFT.
+010970         EXIT.
+010980*
+010990* SAVE-DRAFT checkpoints COBW3-WORKINFO back to PRADRAFT once the
+011000* dispatched sub-program returns successfully, so the next request for
+011010* the same session and pratica type can resume through LOAD-DRAFT.
+011020*
+011030 SAVE-DRAFT.
+011040         IF NOT COBW3-SESSION-STATUS-STARTED
+011050             GO TO EX-SAVE-DRAFT
+011060         END-IF.
+011070         IF NOT COBW3-STATUS-CODE-200
+011080             GO TO EX-SAVE-DRAFT
+011090         END-IF.
+
+011110         OPEN I-O PRADRAFT.
+011120         MOVE COBW3-SESSION-ID TO PRADRAFT-SESSION-ID.
+011130         MOVE PRA-TIPO-PRATICA TO PRADRAFT-TIPO-PRATICA.
+011140         READ PRADRAFT
+011150             INVALID KEY
+011160                 PERFORM STAMP-DRAFT-ACCESS
+011170                     THRU EX-STAMP-DRAFT-ACCESS
+011180                 WRITE PRADRAFT-RECORD
+011190             NOT INVALID KEY
+011200                 PERFORM STAMP-DRAFT-ACCESS
+011210                     THRU EX-STAMP-DRAFT-ACCESS
+011220                 REWRITE PRADRAFT-RECORD
+011230         END-READ.
+011240         CLOSE PRADRAFT.
+011250 EX-SAVE-DRAFT.
+011260         EXIT.
+011270*
+011280* STAMP-DRAFT-ACCESS refreshes PRADRAFT-RECORD with the current date,
+011290* time of day and the latest COBW3-WORKINFO snapshot.
+011300*
+011310 STAMP-DRAFT-ACCESS.
+011320         ACCEPT PRADRAFT-LAST-DATE FROM DATE YYYYMMDD.
+011330         ACCEPT PRADRAFT-LAST-TIME FROM TIME.
+011340         MOVE COBW3-WORKINFO TO PRADRAFT-FORM-DATA.
+011350 EX-STAMP-DRAFT-ACCESS.
+011360         EXIT.
+011370*
+011380* SERVE-ERROR-PAGE replaces the response body with a canned HTML page
+011390* matching whatever status CALL-WEB (or the dispatched sub-program
+011400* itself) left in COBW3-STATUS-CODE.
+011410*
+011420 SERVE-ERROR-PAGE.
+011430         MOVE 1                     TO TRACE-WORK-LEVEL.
+011440         MOVE "SERVE-ERROR-PAGE"    TO TRACE-WORK-PARAGRAPH.
+011450         MOVE SPACES                TO TRACE-WORK-MESSAGE.
+011460         STRING "serving error page for status "
+011470                 DELIMITED BY SIZE
+011480             COBW3-STATUS-CODE DELIMITED BY SIZE
+011490             INTO TRACE-WORK-MESSAGE
+011500         END-STRING.
+011510         PERFORM WRITE-TRACE THRU EX-WRITE-TRACE.
+
+011530         SET COBW3-CONTENT-TYPE-HTML TO TRUE.
+011540         EVALUATE TRUE
+011550             WHEN COBW3-STATUS-CODE-403
+011560                 MOVE ERRPAGE-403-TEXT   TO COBW3-PUT-STRING
+011570                 MOVE ERRPAGE-403-LENGTH
+011580                     TO COBW3-PUT-STRING-LENGTH
+011590             WHEN COBW3-STATUS-CODE-404
+011600                 MOVE ERRPAGE-404-TEXT   TO COBW3-PUT-STRING
+011610                 MOVE ERRPAGE-404-LENGTH
+011620                     TO COBW3-PUT-STRING-LENGTH
+011630             WHEN OTHER
+011640                 SET COBW3-STATUS-CODE-500 TO TRUE
+011650                 MOVE ERRPAGE-500-TEXT   TO COBW3-PUT-STRING
+011660                 MOVE ERRPAGE-500-LENGTH
+011670                     TO COBW3-PUT-STRING-LENGTH
+011680         END-EVALUATE.
+011690         CALL "COBW3SR" USING COBW3.
+011700 EX-SERVE-ERROR-PAGE.
+011710         EXIT.
+011720*
+011730 FINE-WEB.
+011740         PERFORM LOG-AUDIT THRU EX-LOG-AUDIT.
+011750 EX-FINE-WEB.
+011760         EXIT.
+011770*
+011780* LOG-AUDIT appends one line to AUDITLOG recording who made the
+011790* request, from where, for which pratica type, and the status the
+011800* request ended with.
+011810*
+011820 LOG-AUDIT.
+011830         OPEN EXTEND AUDITLOG.
+
+011850         ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+011860         ACCEPT AUDIT-TIME FROM TIME.
+011870         MOVE COBW3-USERID          TO AUDIT-USERID.
+011880         MOVE COBW3-IP-ADDRESS      TO AUDIT-IP-ADDRESS.
+011890         MOVE PRA-TIPO-PRATICA      TO AUDIT-TIPO-PRATICA.
+011900         MOVE COBW3-STATUS-CODE     TO AUDIT-STATUS-CODE.
+
+011920         WRITE AUDITLOG-RECORD.
+
+011940         CLOSE AUDITLOG.
+011950 EX-LOG-AUDIT.
+011960         EXIT.
+011970*
+011980* WRITE-TRACE appends one line to TRACELOG when TRACE-WORK-LEVEL is
+011990* at or below the verbosity set in COBW3-DMODE (1=errors, 2=info,
+012000* 3=verbose); tracing is skipped entirely when COBW3-DMODE-NODBG.
+012010*
+012020 WRITE-TRACE.
+012030         IF COBW3-DMODE-NODBG
+012040             GO TO EX-WRITE-TRACE
+012050         END-IF.
+
+012070         MOVE COBW3-DMODE TO TRACE-DMODE-NUM.
+012080         IF TRACE-WORK-LEVEL > TRACE-DMODE-NUM
+012090             GO TO EX-WRITE-TRACE
+012100         END-IF.
+
+012120         OPEN EXTEND TRACELOG.
+
+012140         ACCEPT TRACE-DATE FROM DATE YYYYMMDD.
+012150         ACCEPT TRACE-TIME FROM TIME.
+012160         EVALUATE TRACE-WORK-LEVEL
+012170             WHEN 1 MOVE "ERROR  "   TO TRACE-LEVEL
+012180             WHEN 2 MOVE "INFO   "   TO TRACE-LEVEL
+012190             WHEN OTHER MOVE "VERBOSE" TO TRACE-LEVEL
+012200         END-EVALUATE.
+012210         MOVE TRACE-WORK-PARAGRAPH   TO TRACE-PARAGRAPH.
+012220         MOVE COBW3-SESSION-ID       TO TRACE-SESSION-ID.
+012230         MOVE TRACE-WORK-MESSAGE     TO TRACE-MESSAGE.
+
+012250         WRITE TRACELOG-RECORD.
+
+012270         CLOSE TRACELOG.
+012280 EX-WRITE-TRACE.
+012290         EXIT.
+
+012310         COPY "PIOWEB1.CBL".
+012320         COPY "PIOVIEW.CBL".
+012330         COPY "PIOTAB.CBL".
