@@ -0,0 +1,102 @@
+000010*
+000020* Copyright (C) 2010-2026 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190** programma di manutenzione di CONFIGTAB: aggiorna o inserisce una riga
+000200** (nome, data di decorrenza, valore) letta dalla riga di comando, cosi'
+000210** un operatore cambia un parametro operativo senza una ricompilazione.
+000220*
+000230 IDENTIFICATION   DIVISION.
+000240 PROGRAM-ID.      OPENPJ03.
+000250 ENVIRONMENT      DIVISION.
+000260 CONFIGURATION    SECTION.
+000270         COPY "SPECIAL.CBL".
+000280 INPUT-OUTPUT     SECTION.
+000290 FILE-CONTROL.
+
+000310         COPY "SELCONFIG.CBL".
+
+000330 DATA             DIVISION.
+000340 FILE SECTION.
+
+000360         COPY "FDECONFIG.CBL".
+
+000380 WORKING-STORAGE  SECTION.
+
+000400         COPY "GLOBALS.CBL".
+000410*
+000420 77  CFGM-COMMAND-LINE             PIC X(80).
+000430 77  CFGM-NAME                     PIC X(20).
+000440 77  CFGM-EFF-DATE                 PIC X(08).
+000450 77  CFGM-VALUE                    PIC X(20).
+000460 77  CFGM-ROW-FOUND-SW             PIC X(01).
+000470     88  CFGM-ROW-FOUND                VALUE "S".
+000480     88  CFGM-ROW-NOT-FOUND            VALUE "N".
+000490*
+000500 PROCEDURE  DIVISION.
+000510*
+000520         PERFORM INIZIO-BATCH     THRU EX-INIZIO-BATCH.
+000530         PERFORM AGGIORNA-CONFIG  THRU EX-AGGIORNA-CONFIG.
+000540         PERFORM FINE-BATCH       THRU EX-FINE-BATCH.
+
+000560         GOBACK.
+000570*
+000580* INIZIO-BATCH reads "NAME EFFDATE VALUE" off the command line (the
+000590* same way OPENPJ01 reads its ESPORTA/IMPORTA mode) and opens CONFIGTAB
+000600* for update.
+000610*
+000620 INIZIO-BATCH.
+000630         MOVE SPACES TO CFGM-COMMAND-LINE.
+000640         ACCEPT CFGM-COMMAND-LINE FROM COMMAND-LINE.
+000650         UNSTRING CFGM-COMMAND-LINE DELIMITED BY ALL SPACES
+000660             INTO CFGM-NAME CFGM-EFF-DATE CFGM-VALUE
+000670         END-UNSTRING.
+
+000690         OPEN I-O CONFIGTAB.
+000700 EX-INIZIO-BATCH.
+000710         EXIT.
+000720*
+000730* AGGIORNA-CONFIG writes a new CONFIGTAB-KEY row, or rewrites it if an
+000740* operator re-runs the same NAME/EFFDATE to correct a typo'd VALUE.
+000750*
+000760 AGGIORNA-CONFIG.
+000770         MOVE CFGM-NAME       TO CONFIGTAB-NAME.
+000780         MOVE CFGM-EFF-DATE   TO CONFIGTAB-EFF-DATE.
+
+000800         SET CFGM-ROW-NOT-FOUND TO TRUE.
+000810         READ CONFIGTAB
+000820             INVALID KEY
+000830                 CONTINUE
+000840             NOT INVALID KEY
+000850                 SET CFGM-ROW-FOUND TO TRUE
+000860         END-READ.
+
+000880         MOVE CFGM-VALUE TO CONFIGTAB-VALUE.
+000890         IF CFGM-ROW-FOUND
+000900             REWRITE CONFIGTAB-RECORD
+000910             DISPLAY "OPENPJ03: updated " CONFIGTAB-KEY
+000920         ELSE
+000930             WRITE CONFIGTAB-RECORD
+000940             DISPLAY "OPENPJ03: added " CONFIGTAB-KEY
+000950         END-IF.
+000960 EX-AGGIORNA-CONFIG.
+000970         EXIT.
+000980*
+000990 FINE-BATCH.
+001000         CLOSE CONFIGTAB.
+001010 EX-FINE-BATCH.
+001020         EXIT.
