@@ -0,0 +1,20 @@
+000010*
+000020* fdejson.cbl - record layout for ARKJSON (see seljson.cbl). Each
+000030* record flattens one field of one pratica into a name/type/value
+000040* triple, so a pratica's full export is a run of consecutive records
+000050* sharing the same ARKJSON-PRATICA-ID. ARKJSON-COMUNE-CODE rides on
+000055* every row (not just a one-off COMUNE-CODE field row) so a reader
+000056* can key PRAVIEW by comune plus pratica ID from the first row it
+000057* sees for a pratica, without waiting to find a particular field.
+000060*
+000070 FD  ARKJSON
+000080     LABEL RECORD IS STANDARD.
+000090 01  ARKJSON-RECORD.
+000100     05  ARKJSON-PRATICA-ID        PIC X(10).
+000105     05  ARKJSON-COMUNE-CODE       PIC X(06).
+000110     05  ARKJSON-FIELD-NAME        PIC X(30).
+000120     05  ARKJSON-FIELD-TYPE        PIC X(01).
+000130         88  ARKJSON-FIELD-ALFA        VALUE "A".
+000140         88  ARKJSON-FIELD-NUM         VALUE "N".
+000150         88  ARKJSON-FIELD-DATE        VALUE "D".
+000160     05  ARKJSON-FIELD-VALUE       PIC X(200).
