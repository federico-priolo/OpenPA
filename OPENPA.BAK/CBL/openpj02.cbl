@@ -0,0 +1,193 @@
+000010*
+000020* Copyright (C) 2010-2026 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190** flusso batch notturno di riconciliazione: confronta il numero di
+000200** pratiche presenti in PRAVIEW con il numero di pratiche distinte
+000210** esportate in ARKJSON (che scrive piu' righe per pratica, una per
+000220** campo), piu' un checksum degli identificativi visti su ciascun lato,
+000230** per intercettare derive fra l'anagrafica e gli export - anche una
+000240** export tronca a meta' che per caso conserva lo stesso conteggio di
+000250** righe.
+000260*
+000270 IDENTIFICATION   DIVISION.
+000280 PROGRAM-ID.      OPENPJ02.
+000290 ENVIRONMENT      DIVISION.
+000300 CONFIGURATION    SECTION.
+000310         COPY "SPECIAL.CBL".
+000320 INPUT-OUTPUT     SECTION.
+000330 FILE-CONTROL.
+
+000350         COPY "SELVIEW.CBL".
+000360         COPY "seljson.cbl".
+000370         COPY "SELRECON.CBL".
+
+000390 DATA             DIVISION.
+000400 FILE SECTION.
+
+000420         COPY "FDEVIEW.CBL".
+000430         COPY "fdejson.cbl".
+000440         COPY "FDERECON.CBL".
+
+000460 WORKING-STORAGE  SECTION.
+
+000480         COPY "GLOBALS.CBL".
+000490*
+000500 77  OPJ-EOF-SW                    PIC X(01).
+000510     88  OPJ-EOF                       VALUE "S".
+000520     88  OPJ-NOT-EOF                   VALUE "N".
+000530 77  OPJ-VIEW-COUNT                PIC 9(9) COMP-5 VALUE 0.
+000540 77  OPJ-JSON-COUNT                PIC 9(9) COMP-5 VALUE 0.
+000550 77  OPJ-VIEW-CHECKSUM             PIC 9(15) COMP-5 VALUE 0.
+000560 77  OPJ-JSON-CHECKSUM             PIC 9(15) COMP-5 VALUE 0.
+000570 77  OPJ-ID-SOURCE                 PIC X(10).
+000580 77  OPJ-ID-SUM                    PIC 9(09) COMP-5 VALUE 0.
+000590 77  OPJ-ID-IX                     PIC 9(02) COMP-5.
+000600 77  OPJ-PRIOR-PRATICA-ID          PIC X(10) VALUE SPACES.
+000610*
+000620 PROCEDURE  DIVISION.
+000630*
+000640         PERFORM INIZIO-BATCH    THRU EX-INIZIO-BATCH.
+000650         PERFORM COUNT-PRAVIEW   THRU EX-COUNT-PRAVIEW.
+000660         PERFORM COUNT-ARKJSON   THRU EX-COUNT-ARKJSON.
+000670         PERFORM WRITE-RECONLOG  THRU EX-WRITE-RECONLOG.
+000680         PERFORM FINE-BATCH      THRU EX-FINE-BATCH.
+
+000700         GOBACK.
+000710*
+000720* INIZIO-BATCH opens the two tables being reconciled plus the report
+000730* this run appends a line to.
+000740*
+000750 INIZIO-BATCH.
+000760         SET OPJ-NOT-EOF TO TRUE.
+000770         OPEN INPUT  PRAVIEW.
+000780         OPEN INPUT  ARKJSON.
+000790         OPEN OUTPUT RECONLOG.
+000800 EX-INIZIO-BATCH.
+000810         EXIT.
+000820*
+000830* COUNT-PRAVIEW walks PRAVIEW in key order, tallying its pratiche and
+000840* accumulating a checksum of PRAVIEW-PRATICA-ID across all of them.
+000850*
+000860 COUNT-PRAVIEW.
+000870         MOVE LOW-VALUES TO PRAVIEW-KEY.
+000880         START PRAVIEW KEY IS NOT LESS THAN PRAVIEW-KEY
+000890             INVALID KEY
+000900                 SET OPJ-EOF TO TRUE
+000910         END-START.
+
+000930         PERFORM COUNT-PRAVIEW-ROW THRU EX-COUNT-PRAVIEW-ROW
+000940             UNTIL OPJ-EOF.
+000950 EX-COUNT-PRAVIEW.
+000960         EXIT.
+000970*
+000980 COUNT-PRAVIEW-ROW.
+000990         READ PRAVIEW NEXT RECORD
+001000             AT END
+001010                 SET OPJ-EOF TO TRUE
+001020                 GO TO EX-COUNT-PRAVIEW-ROW
+001030         END-READ.
+001040         ADD 1 TO OPJ-VIEW-COUNT.
+001050         MOVE PRAVIEW-PRATICA-ID TO OPJ-ID-SOURCE.
+001060         PERFORM SUM-PRATICA-ID THRU EX-SUM-PRATICA-ID.
+001070         ADD OPJ-ID-SUM TO OPJ-VIEW-CHECKSUM.
+001080 EX-COUNT-PRAVIEW-ROW.
+001090         EXIT.
+001100*
+001110* COUNT-ARKJSON walks the ARKJSON export sequentially. ARKJSON carries
+001120* one row per exported field, with every field of a given pratica
+001130* written together (see fdejson.cbl), so a change in ARKJSON-PRATICA-ID
+001140* from one row to the next marks the start of the next pratica; that
+001150* transition is what gets tallied and checksummed, not the raw row
+001160* count, to make the two sides of the comparison mean the same thing.
+001170*
+001180 COUNT-ARKJSON.
+001190         SET OPJ-NOT-EOF TO TRUE.
+001200         MOVE SPACES TO OPJ-PRIOR-PRATICA-ID.
+001210         PERFORM COUNT-ARKJSON-ROW THRU EX-COUNT-ARKJSON-ROW
+001220             UNTIL OPJ-EOF.
+001230 EX-COUNT-ARKJSON.
+001240         EXIT.
+001250*
+001260 COUNT-ARKJSON-ROW.
+001270         READ ARKJSON
+001280             AT END
+001290                 SET OPJ-EOF TO TRUE
+001300                 GO TO EX-COUNT-ARKJSON-ROW
+001310         END-READ.
+001320         IF ARKJSON-PRATICA-ID NOT = OPJ-PRIOR-PRATICA-ID
+001330             ADD 1 TO OPJ-JSON-COUNT
+001340             MOVE ARKJSON-PRATICA-ID TO OPJ-ID-SOURCE
+001350             PERFORM SUM-PRATICA-ID THRU EX-SUM-PRATICA-ID
+001360             ADD OPJ-ID-SUM TO OPJ-JSON-CHECKSUM
+001370             MOVE ARKJSON-PRATICA-ID TO OPJ-PRIOR-PRATICA-ID
+001380         END-IF.
+001390 EX-COUNT-ARKJSON-ROW.
+001400         EXIT.
+001410*
+001420* SUM-PRATICA-ID folds OPJ-ID-SOURCE into OPJ-ID-SUM one byte at a
+001430* time. PRATICA-ID is free text keyed off whatever the originating
+001440* pratica's web submission carried, not a validated all-numeric
+001450* field, so it is summed by character code rather than MOVEd to a
+001460* numeric picture, which would abend or truncate on the first
+001470* non-digit byte.
+001480*
+001490 SUM-PRATICA-ID.
+001500         MOVE 0 TO OPJ-ID-SUM.
+001510         PERFORM SUM-PRATICA-ID-BYTE THRU EX-SUM-PRATICA-ID-BYTE
+001520             VARYING OPJ-ID-IX FROM 1 BY 1
+001530             UNTIL OPJ-ID-IX > 10.
+001540 EX-SUM-PRATICA-ID.
+001550         EXIT.
+001560*
+001570 SUM-PRATICA-ID-BYTE.
+001580         ADD FUNCTION ORD(OPJ-ID-SOURCE(OPJ-ID-IX:1))
+001590             TO OPJ-ID-SUM.
+001600 EX-SUM-PRATICA-ID-BYTE.
+001610         EXIT.
+001620*
+001630* WRITE-RECONLOG appends the comparison made this run: the pratica
+001640* counts and key checksums gathered above on each side, and a
+001650* MATCH/MISMATCH flag an operator can alert on.
+001660*
+001670 WRITE-RECONLOG.
+001680         MOVE SPACES TO RECONLOG-RECORD.
+001690         ACCEPT RECON-DATE FROM DATE YYYYMMDD.
+001700         ACCEPT RECON-TIME FROM TIME.
+001710         MOVE "PRAVIEW"         TO RECON-TABLE-NAME.
+001720         MOVE OPJ-VIEW-COUNT    TO RECON-LIVE-COUNT.
+001730         MOVE OPJ-JSON-COUNT    TO RECON-JSON-COUNT.
+001740         MOVE OPJ-VIEW-CHECKSUM TO RECON-LIVE-CHECKSUM.
+001750         MOVE OPJ-JSON-CHECKSUM TO RECON-JSON-CHECKSUM.
+001760         IF OPJ-VIEW-COUNT = OPJ-JSON-COUNT
+001770             AND OPJ-VIEW-CHECKSUM = OPJ-JSON-CHECKSUM
+001780             MOVE "MATCH"    TO RECON-RESULT
+001790         ELSE
+001800             MOVE "MISMATCH" TO RECON-RESULT
+001810         END-IF.
+001820         WRITE RECONLOG-RECORD.
+001830 EX-WRITE-RECONLOG.
+001840         EXIT.
+001850*
+001860* FINE-BATCH closes every file this run opened.
+001870*
+001880 FINE-BATCH.
+001890         CLOSE PRAVIEW.
+001900         CLOSE ARKJSON.
+001910         CLOSE RECONLOG.
+001920 EX-FINE-BATCH.
+001930         EXIT.
