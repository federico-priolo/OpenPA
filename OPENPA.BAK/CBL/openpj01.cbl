@@ -0,0 +1,237 @@
+000010*
+000020* Copyright (C) 2010-2026 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000030*
+000040* This program is free software; you can redistribute it and/or modify
+000050* it under the terms of the GNU General Public License as published by
+000060* the Free Software Foundation; either version 2, or (at your option)
+000070* any later version.
+000080*
+000090* This program is distributed in the hope that it will be useful,
+000100* but WITHOUT ANY WARRANTY; without even the implied warranty of
+000110* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000120* GNU General Public License for more details.
+000130*
+000140* You should have received a copy of the GNU General Public License
+000150* along with this software; see the file COPYING.  If not, write to
+000160* the Free Software Foundation, 51 Franklin Street, Fifth Floor
+000170* Boston, MA 02110-1301 USA
+000180*
+000190** flusso di elaborazione batch del file json campi: esporta la vista
+000200** PRAVIEW verso ARKJSON, o la ripopola a partire da un export precedente,
+000210** secondo il primo parametro da riga di comando (ESPORTA/IMPORTA).
+000220*
+000230 IDENTIFICATION   DIVISION.
+000240 PROGRAM-ID.      OPENPJ01.
+000250 ENVIRONMENT      DIVISION.
+000260 CONFIGURATION    SECTION.
+000270         COPY "SPECIAL.CBL".
+000280 INPUT-OUTPUT     SECTION.
+000290 FILE-CONTROL.
+
+000310         COPY "SELVIEW.CBL".
+000320         COPY "seljson.cbl".
+000330         COPY "SELHIST.CBL".
+
+000350 DATA             DIVISION.
+000360 FILE SECTION.
+
+000380         COPY "FDEVIEW.CBL".
+000390         COPY "fdejson.cbl".
+000400         COPY "FDEHIST.CBL".
+
+000420 WORKING-STORAGE  SECTION.
+
+000440         COPY "GLOBALS.CBL".
+000450*
+000460 77  OPJ-MODO                      PIC X(07).
+000470     88  OPJ-MODO-ESPORTA              VALUE "ESPORTA".
+000480     88  OPJ-MODO-IMPORTA              VALUE "IMPORTA".
+000490 77  OPJ-EOF-SW                    PIC X(01).
+000500     88  OPJ-EOF                       VALUE "S".
+000510     88  OPJ-NOT-EOF                   VALUE "N".
+000520 77  OPJ-IMPORTO-DISPLAY           PIC 9(9)V99.
+000530 77  OPJ-PRIOR-SW                  PIC X(01).
+000540     88  OPJ-PRIOR-EXISTS              VALUE "S".
+000550     88  OPJ-PRIOR-NOT-EXISTS          VALUE "N".
+000560 77  OPJ-OLD-STATO                 PIC X(02).
+000570 77  OPJ-OLD-RICHIEDENTE           PIC X(60).
+000580 77  OPJ-OLD-IMPORTO-DOVUTO        PIC S9(9)V99 COMP-3.
+000590*
+000600 PROCEDURE  DIVISION.
+000610*
+000620         PERFORM INIZIO-BATCH   THRU EX-INIZIO-BATCH.
+
+000640         EVALUATE TRUE
+000650             WHEN OPJ-MODO-ESPORTA
+000660                 PERFORM ESPORTA-JSON THRU EX-ESPORTA-JSON
+000670             WHEN OPJ-MODO-IMPORTA
+000680                 PERFORM IMPORTA-JSON THRU EX-IMPORTA-JSON
+000690         END-EVALUATE.
+
+000710         PERFORM FINE-BATCH     THRU EX-FINE-BATCH.
+
+000730         GOBACK.
+000740*
+000750* INIZIO-BATCH reads the run mode off the command line and opens the
+000760* files each mode needs.
+000770*
+000780 INIZIO-BATCH.
+000790         MOVE SPACES TO OPJ-MODO.
+000800         ACCEPT OPJ-MODO FROM COMMAND-LINE.
+000810         SET OPJ-NOT-EOF TO TRUE.
+
+000830         EVALUATE TRUE
+000840             WHEN OPJ-MODO-ESPORTA
+000850                 OPEN INPUT PRAVIEW
+000860                 OPEN OUTPUT ARKJSON
+000870             WHEN OPJ-MODO-IMPORTA
+000880                 OPEN INPUT ARKJSON
+000890                 OPEN I-O   PRAVIEW
+000900                 OPEN EXTEND PRAHIST
+000910         END-EVALUATE.
+000920 EX-INIZIO-BATCH.
+000930         EXIT.
+000940*
+000950* ESPORTA-JSON walks PRAVIEW sequentially and writes one ARKJSON row
+000960* per exported field of every pratica, stamping ARKJSON-COMUNE-CODE on
+000970* every row so IMPORTA-RIGA can rebuild the full PRAVIEW-KEY from any
+000980* one of them.
+000990*
+001000 ESPORTA-JSON.
+001010         MOVE LOW-VALUES TO PRAVIEW-KEY.
+001020         START PRAVIEW KEY IS NOT LESS THAN PRAVIEW-KEY
+001030             INVALID KEY
+001040                 SET OPJ-EOF TO TRUE
+001050         END-START.
+
+001070         PERFORM ESPORTA-PRATICA THRU EX-ESPORTA-PRATICA
+001080             UNTIL OPJ-EOF.
+001090 EX-ESPORTA-JSON.
+001100         EXIT.
+001110*
+001120 ESPORTA-PRATICA.
+001130         READ PRAVIEW NEXT RECORD
+001140             AT END
+001150                 SET OPJ-EOF TO TRUE
+001160                 GO TO EX-ESPORTA-PRATICA
+001170         END-READ.
+
+001190         MOVE PRAVIEW-PRATICA-ID  TO ARKJSON-PRATICA-ID.
+001200         MOVE PRAVIEW-COMUNE-CODE TO ARKJSON-COMUNE-CODE.
+001210         MOVE "RICHIEDENTE"       TO ARKJSON-FIELD-NAME.
+001220         SET  ARKJSON-FIELD-ALFA  TO TRUE.
+001230         MOVE PRAVIEW-RICHIEDENTE TO ARKJSON-FIELD-VALUE.
+001240         WRITE ARKJSON-RECORD.
+
+001260         MOVE PRAVIEW-PRATICA-ID  TO ARKJSON-PRATICA-ID.
+001270         MOVE PRAVIEW-COMUNE-CODE TO ARKJSON-COMUNE-CODE.
+001280         MOVE "STATO"             TO ARKJSON-FIELD-NAME.
+001290         SET  ARKJSON-FIELD-ALFA  TO TRUE.
+001300         MOVE PRAVIEW-STATO       TO ARKJSON-FIELD-VALUE.
+001310         WRITE ARKJSON-RECORD.
+
+001330         MOVE PRAVIEW-PRATICA-ID    TO ARKJSON-PRATICA-ID.
+001340         MOVE PRAVIEW-COMUNE-CODE   TO ARKJSON-COMUNE-CODE.
+001350         MOVE "IMPORTO-DOVUTO"      TO ARKJSON-FIELD-NAME.
+001360         SET  ARKJSON-FIELD-NUM     TO TRUE.
+001370         MOVE PRAVIEW-IMPORTO-DOVUTO TO OPJ-IMPORTO-DISPLAY.
+001380         MOVE OPJ-IMPORTO-DISPLAY   TO ARKJSON-FIELD-VALUE.
+001390         WRITE ARKJSON-RECORD.
+001400 EX-ESPORTA-PRATICA.
+001410         EXIT.
+001420*
+001430* IMPORTA-JSON reads ARKJSON sequentially and folds each row back into
+001440* the matching PRAVIEW record (creating it on the first row seen for a
+001450* given comune/pratica id).
+001460*
+001470 IMPORTA-JSON.
+001480         PERFORM IMPORTA-RIGA THRU EX-IMPORTA-RIGA
+001490             UNTIL OPJ-EOF.
+001500 EX-IMPORTA-JSON.
+001510         EXIT.
+001520*
+001530 IMPORTA-RIGA.
+001540         READ ARKJSON
+001550             AT END
+001560                 SET OPJ-EOF TO TRUE
+001570                 GO TO EX-IMPORTA-RIGA
+001580         END-READ.
+
+001600         MOVE ARKJSON-COMUNE-CODE TO PRAVIEW-COMUNE-CODE.
+001610         MOVE ARKJSON-PRATICA-ID  TO PRAVIEW-PRATICA-ID.
+001620         READ PRAVIEW
+001630             INVALID KEY
+001640                 INITIALIZE PRAVIEW-RECORD
+001650                 MOVE ARKJSON-COMUNE-CODE TO PRAVIEW-COMUNE-CODE
+001660                 MOVE ARKJSON-PRATICA-ID  TO PRAVIEW-PRATICA-ID
+001670                 SET OPJ-PRIOR-NOT-EXISTS TO TRUE
+001680             NOT INVALID KEY
+001690                 MOVE PRAVIEW-STATO       TO OPJ-OLD-STATO
+001700                 MOVE PRAVIEW-RICHIEDENTE TO OPJ-OLD-RICHIEDENTE
+001710                 MOVE PRAVIEW-IMPORTO-DOVUTO
+001720                     TO OPJ-OLD-IMPORTO-DOVUTO
+001730                 SET OPJ-PRIOR-EXISTS TO TRUE
+001740         END-READ.
+
+001760         EVALUATE ARKJSON-FIELD-NAME
+001770             WHEN "RICHIEDENTE"
+001780                 MOVE ARKJSON-FIELD-VALUE TO PRAVIEW-RICHIEDENTE
+001790             WHEN "STATO"
+001800                 MOVE ARKJSON-FIELD-VALUE(1:2) TO PRAVIEW-STATO
+001810             WHEN "IMPORTO-DOVUTO"
+001820                 MOVE ARKJSON-FIELD-VALUE(1:11)
+001830                     TO OPJ-IMPORTO-DISPLAY
+001840                 MOVE OPJ-IMPORTO-DISPLAY
+001850                     TO PRAVIEW-IMPORTO-DOVUTO
+001860         END-EVALUATE.
+
+001880         IF STATUS-PRAVIEW = "23"
+001890             WRITE PRAVIEW-RECORD
+001900         ELSE
+001910             REWRITE PRAVIEW-RECORD
+001920         END-IF.
+
+001940         IF OPJ-PRIOR-EXISTS
+001950             PERFORM ARCHIVE-PRAVIEW THRU EX-ARCHIVE-PRAVIEW
+001960         END-IF.
+001970 EX-IMPORTA-RIGA.
+001980         EXIT.
+001990*
+002000* ARCHIVE-PRAVIEW appends the state PRAVIEW held just before this row
+002010* was applied alongside the state it holds now, so a reader never has
+002020* to diff one PRAHIST row against the next to see what changed. The
+002030* batch run itself is the "who" for this path, since IMPORTA-RIGA is
+002040* the only place PRAVIEW is ever written.
+002050*
+002060 ARCHIVE-PRAVIEW.
+002070         ACCEPT PRAHIST-DATE FROM DATE YYYYMMDD.
+002080         ACCEPT PRAHIST-TIME FROM TIME.
+002090         MOVE PRAVIEW-PRATICA-ID     TO PRAHIST-PRATICA-ID.
+002100         MOVE PRAVIEW-COMUNE-CODE    TO PRAHIST-COMUNE-CODE.
+002110         MOVE "OPENPJ01-IMPORTA"     TO PRAHIST-USERID.
+002120         MOVE OPJ-OLD-STATO          TO PRAHIST-OLD-STATO.
+002130         MOVE PRAVIEW-STATO          TO PRAHIST-NEW-STATO.
+002140         MOVE OPJ-OLD-RICHIEDENTE    TO PRAHIST-OLD-RICHIEDENTE.
+002150         MOVE PRAVIEW-RICHIEDENTE    TO PRAHIST-NEW-RICHIEDENTE.
+002160         MOVE OPJ-OLD-IMPORTO-DOVUTO
+002170             TO PRAHIST-OLD-IMPORTO-DOVUTO.
+002180         MOVE PRAVIEW-IMPORTO-DOVUTO
+002190             TO PRAHIST-NEW-IMPORTO-DOVUTO.
+002200         WRITE PRAHIST-RECORD.
+002210 EX-ARCHIVE-PRAVIEW.
+002220         EXIT.
+002230*
+002240* FINE-BATCH closes whichever files the chosen mode opened.
+002250*
+002260 FINE-BATCH.
+002270         EVALUATE TRUE
+002280             WHEN OPJ-MODO-ESPORTA
+002290                 CLOSE PRAVIEW
+002300                 CLOSE ARKJSON
+002310             WHEN OPJ-MODO-IMPORTA
+002320                 CLOSE ARKJSON
+002330                 CLOSE PRAVIEW
+002340                 CLOSE PRAHIST
+002350         END-EVALUATE.
+002360 EX-FINE-BATCH.
+002370         EXIT.
