@@ -0,0 +1,7 @@
+000010*
+000020* FDEWEB.CBL - record layout for WEBIO (see SELWEB.CBL).
+000030*
+000040 FD  WEBIO
+000050     LABEL RECORD IS STANDARD.
+000060 01  WEBIO-RECORD.
+000070     05  WEBIO-DATA                PIC X(1024).
