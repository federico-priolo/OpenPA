@@ -0,0 +1,85 @@
+000010*
+000020* PIOVIEW.CBL - print-output subsystem paragraphs, COPYed into the
+000030* PROCEDURE DIVISION. 9200-PRINT-VIEW prints the PRAVIEW summary
+000040* (applicant, category, current status, fees due) for the pratica
+000050* PRINT-PRATICA-SUMMARY resolved, then 9220-PRINT-HIST appends its
+000060* status history from PRAHIST.
+000070*
+000080 9200-PRINT-VIEW.
+000090     OPEN INPUT PRAVIEW.
+000100     MOVE PRA-COMUNE-CODE  TO PRAVIEW-COMUNE-CODE.
+000105     MOVE PRA-PRATICA-ID   TO PRAVIEW-PRATICA-ID.
+000110     READ PRAVIEW
+000120         INVALID KEY
+000130             CLOSE PRAVIEW
+000140             GO TO EX-9200-PRINT-VIEW
+000150     END-READ.
+000160     CLOSE PRAVIEW.
+
+000180     MOVE PRAVIEW-IMPORTO-DOVUTO TO STAMPA-IMPORTO-DISPLAY.
+000190     MOVE SPACES TO STAMPA-LINE.
+000200     STRING PRAVIEW-PRATICA-ID   DELIMITED BY SIZE
+000210         " "                     DELIMITED BY SIZE
+000220         PRAVIEW-STATO           DELIMITED BY SIZE
+000230         " "                     DELIMITED BY SIZE
+000240         PRAVIEW-CATEGORIA       DELIMITED BY SIZE
+000250         " "                     DELIMITED BY SIZE
+000260         PRAVIEW-RICHIEDENTE     DELIMITED BY SIZE
+000270         " "                     DELIMITED BY SIZE
+000280         STAMPA-IMPORTO-DISPLAY  DELIMITED BY SIZE
+000290         INTO STAMPA-LINE
+000300     END-STRING.
+000310     PERFORM 9150-WRITE-STAMPA-LINE
+000320         THRU EX-9150-WRITE-STAMPA-LINE.
+
+000340     PERFORM 9220-PRINT-HIST THRU EX-9220-PRINT-HIST.
+000350 EX-9200-PRINT-VIEW.
+000360     EXIT.
+000370*
+000380* 9220-PRINT-HIST walks PRAHIST sequentially (it carries no key of
+000390* its own) printing one line per prior state recorded for this
+000400* pratica, oldest first, so the report shows the status history
+000410* alongside the current summary line 9200-PRINT-VIEW just wrote.
+000420*
+000430 9220-PRINT-HIST.
+000440     SET STAMPA-HIST-NOT-EOF TO TRUE.
+000450     OPEN INPUT PRAHIST.
+000460     PERFORM 9230-PRINT-HIST-ROW THRU EX-9230-PRINT-HIST-ROW
+000470         UNTIL STAMPA-HIST-EOF.
+000480     CLOSE PRAHIST.
+000490 EX-9220-PRINT-HIST.
+000500     EXIT.
+000510*
+000520 9230-PRINT-HIST-ROW.
+000530     READ PRAHIST
+000540         AT END
+000550             SET STAMPA-HIST-EOF TO TRUE
+000560             GO TO EX-9230-PRINT-HIST-ROW
+000570     END-READ.
+000580     IF PRAHIST-PRATICA-ID NOT = PRA-PRATICA-ID
+000585         OR PRAHIST-COMUNE-CODE NOT = PRA-COMUNE-CODE
+000590         GO TO EX-9230-PRINT-HIST-ROW
+000600     END-IF.
+
+000620     MOVE PRAHIST-OLD-IMPORTO-DOVUTO TO STAMPA-IMPORTO-DISPLAY.
+000630     MOVE SPACES TO STAMPA-LINE.
+000640     STRING "  STORICO "           DELIMITED BY SIZE
+000650         PRAHIST-DATE              DELIMITED BY SIZE
+000660         " "                       DELIMITED BY SIZE
+000670         PRAHIST-TIME              DELIMITED BY SIZE
+000680         " "                       DELIMITED BY SIZE
+000690         PRAHIST-USERID            DELIMITED BY SIZE
+000695         " "                       DELIMITED BY SIZE
+000700         PRAHIST-OLD-STATO         DELIMITED BY SIZE
+000702         "->"                      DELIMITED BY SIZE
+000704         PRAHIST-NEW-STATO         DELIMITED BY SIZE
+000706         " "                       DELIMITED BY SIZE
+000710         PRAHIST-OLD-RICHIEDENTE   DELIMITED BY SIZE
+000720         " "                       DELIMITED BY SIZE
+000730         STAMPA-IMPORTO-DISPLAY    DELIMITED BY SIZE
+000740         INTO STAMPA-LINE
+000750     END-STRING.
+000760     PERFORM 9150-WRITE-STAMPA-LINE
+000770         THRU EX-9150-WRITE-STAMPA-LINE.
+000780 EX-9230-PRINT-HIST-ROW.
+000790     EXIT.
