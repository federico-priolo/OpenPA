@@ -0,0 +1,9 @@
+000010*
+000020* SELRECON.CBL - FILE-CONTROL entry for RECONLOG, the nightly
+000030* reconciliation report written by OPENPJ02 (see FDERECON.CBL for
+000040* the record layout). Opened OUTPUT once per run, one line per
+000050* comparison made.
+000060*
+000070         SELECT RECONLOG ASSIGN FILE-RECONLOG
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000090         FILE STATUS  IS STATUS-RECONLOG.
