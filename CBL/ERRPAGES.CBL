@@ -0,0 +1,17 @@
+000010*
+000020* ERRPAGES.CBL - canned HTML bodies for the status codes CALL-WEB can
+000030* raise around the dynamic dispatch (see COBW3-STATUS-CODE in
+000040* COBW3.CBL).
+000050*
+000060 01  ERRPAGE-403.
+000070     05  ERRPAGE-403-TEXT          PIC X(64)
+000080     VALUE "<html><body><h1>403 Forbidden</h1></body></html>".
+000090     05  ERRPAGE-403-LENGTH        PIC S9(9) COMP-5 VALUE 48.
+000100 01  ERRPAGE-404.
+000110     05  ERRPAGE-404-TEXT          PIC X(64)
+000120     VALUE "<html><body><h1>404 Not Found</h1></body></html>".
+000130     05  ERRPAGE-404-LENGTH        PIC S9(9) COMP-5 VALUE 48.
+000140 01  ERRPAGE-500.
+000150     05  ERRPAGE-500-TEXT          PIC X(64)
+000160     VALUE "<html><body><h1>500 Server Error</h1></body></html>".
+000170     05  ERRPAGE-500-LENGTH        PIC S9(9) COMP-5 VALUE 51.
