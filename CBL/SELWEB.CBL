@@ -0,0 +1,9 @@
+000010*
+000020* SELWEB.CBL - FILE-CONTROL entry for the COBW3 web I/O channel file.
+000030* This is the vendor-style virtual channel the COBOL Web component
+000040* uses to exchange request/response data with OPENPA02; it is not a
+000050* business file and is not touched by application logic directly.
+000060*
+000070         SELECT WEBIO ASSIGN FILE-WEBIO
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000090         FILE STATUS  IS STATUS-WEBIO.
