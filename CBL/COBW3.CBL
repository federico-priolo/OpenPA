@@ -18,8 +18,12 @@
 000180* DMODE: Execution instruction in debugging mode
 000190*-------------------------------------------------------------------------
 000200       05 COBW3-DMODE                      PIC  X(1).
-000210         88 COBW3-DMODE-NODBG              VALUE LOW-VALUE.
-000220         88 COBW3-DMODE-DBG                VALUE "1".
+000210         88 COBW3-DMODE-NODBG              VALUE LOW-VALUE
+000211                                                 SPACE "0".
+000212         88 COBW3-DMODE-DBG                VALUE "1" "2" "3".
+000213         88 COBW3-DMODE-ERRORS             VALUE "1".
+000214         88 COBW3-DMODE-INFO               VALUE "2".
+000215         88 COBW3-DMODE-VERBOSE            VALUE "3".
 000230       05 FILLER                           PIC  X(3).
 000240     03 FILLER                             PIC  X(12).
 000250
@@ -40,13 +44,15 @@
 000400* SEARCH-DATA: Character string for retrieval
 000410*-------------------------------------------------------------------------
 000420       05 COBW3-SEARCH-DATA                PIC  X(1024).
-000430       05 COBW3-SEARCH-DATA-N              REDEFINES COBW3-SEARCH-DATA
+000430       05 COBW3-SEARCH-DATA-N
+000431           REDEFINES COBW3-SEARCH-DATA
 000440                                           PIC  N(512).
 000450*-------------------------------------------------------------------------
 000460* GET-DATA: Character string of VALUE of NAME
 000470*-------------------------------------------------------------------------
 000480       05 COBW3-GET-DATA                   PIC  X(1024).
-000490       05 COBW3-GET-DATA-N                 REDEFINES COBW3-GET-DATA
+000490       05 COBW3-GET-DATA-N
+000491           REDEFINES COBW3-GET-DATA
 000500                                           PIC  N(512).
 000510*-------------------------------------------------------------------------
 000520* GET-LENGTH: Length of VALUE character string (number of bytes) to NAME
@@ -74,7 +80,8 @@
 000740* CNV-NAME: Conversion name defined in HTML document
 000750*-------------------------------------------------------------------------
 000760       05 COBW3-CNV-NAME                   PIC  X(30).
-000770       05 COBW3-CNV-NAME-N                 REDEFINES COBW3-CNV-NAME
+000770       05 COBW3-CNV-NAME-N
+000771           REDEFINES COBW3-CNV-NAME
 000780                                           PIC  N(15).
 000790       05 FILLER                           PIC  X(2).
 000800*-------------------------------------------------------------------------
@@ -92,7 +99,8 @@
 000920* CNV-VALUE: Conversion character string defined in HTML document
 000930*-------------------------------------------------------------------------
 000940       05 COBW3-CNV-VALUE                  PIC  X(1024).
-000950       05 COBW3-CNV-VALUE-N                REDEFINES COBW3-CNV-VALUE
+000950       05 COBW3-CNV-VALUE-N
+000951           REDEFINES COBW3-CNV-VALUE
 000960                                           PIC  N(512).
 000970*-------------------------------------------------------------------------
 000980* CNV-MODE: Maintenance of instruction of change and additional
@@ -143,6 +151,9 @@
 001430*-------------------------------------------------------------------------
 001440       05 COBW3-STATUS-CODE                PIC  X(3).
 001450         88 COBW3-STATUS-CODE-200          VALUE "200".
+001451         88 COBW3-STATUS-CODE-403          VALUE "403".
+001452         88 COBW3-STATUS-CODE-404          VALUE "404".
+001453         88 COBW3-STATUS-CODE-500          VALUE "500".
 001460         88 COBW3-STATUS-CODE-NON          VALUE HIGH-VALUE.
 001470       05 FILLER                           PIC  X(1).
 001480       05 FILLER                           PIC  X(4).
@@ -223,7 +234,12 @@
 002230         88 COBW3-SESSION-STATUS-NON           VALUE "0".
 002240         88 COBW3-SESSION-STATUS-STARTED       VALUE "1".
 002250       05 FILLER                               PIC  X(3).
-002260       05 FILLER                           PIC  X(96).
+002251*
+002252* COMUNE-CODE: Municipality code for the deployment this session
+002253* belongs to, so one OPENPA02 install can serve several comuni.
+002254*
+002255       05 COBW3-SESSION-COMUNE-CODE            PIC  X(6).
+002260       05 FILLER                           PIC  X(90).
 002270
 002280**************************************************************************
 002290* WORKINFO: The information data definition related to subroutine
@@ -296,11 +312,13 @@
 002960*-------------------------------------------------------------------------
 002970     03 COBW3-COOKIE-INFO.
 002980       05 COBW3-COOKIE-NAME                PIC  X(64).
-002990       05 COBW3-COOKIE-NAME-N              REDEFINES COBW3-COOKIE-NAME
+002990       05 COBW3-COOKIE-NAME-N
+002991           REDEFINES COBW3-COOKIE-NAME
 003000                                           PIC  N(32).
 003010       05 COBW3-COOKIE-NAME-LENGTH         PIC  S9(9) COMP-5.
 003020       05 COBW3-COOKIE-VALUE               PIC  X(1024).
-003030       05 COBW3-COOKIE-VALUE-N             REDEFINES COBW3-COOKIE-VALUE
+003030       05 COBW3-COOKIE-VALUE-N
+003031           REDEFINES COBW3-COOKIE-VALUE
 003040                                           PIC  N(512).
 003050       05 COBW3-COOKIE-VALUE-LENGTH        PIC  S9(9) COMP-5.
 003060       05 COBW3-COOKIE-EXPIRES.
