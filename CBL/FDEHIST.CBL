@@ -0,0 +1,32 @@
+000010*
+000020* FDEHIST.CBL - record layout for PRAHIST (see SELHIST.CBL). One line
+000030* per PRAVIEW state superseded by IMPORTA-RIGA, carrying the old and
+000040* new values side by side plus who made the change and when, so a
+000050* row answers "what did this pratica say before it was changed, what
+000060* does it say now, and who changed it" without having to diff it
+000070* against its neighbors.
+000080*
+000090 FD  PRAHIST
+000100     LABEL RECORD IS STANDARD.
+000110 01  PRAHIST-RECORD.
+000120     05  PRAHIST-DATE              PIC 9(08).
+000130     05  FILLER                    PIC X(01) VALUE SPACE.
+000140     05  PRAHIST-TIME              PIC 9(08).
+000150     05  FILLER                    PIC X(01) VALUE SPACE.
+000160     05  PRAHIST-PRATICA-ID        PIC X(10).
+000170     05  FILLER                    PIC X(01) VALUE SPACE.
+000180     05  PRAHIST-COMUNE-CODE       PIC X(06).
+000190     05  FILLER                    PIC X(01) VALUE SPACE.
+000200     05  PRAHIST-USERID            PIC X(30).
+000210     05  FILLER                    PIC X(01) VALUE SPACE.
+000220     05  PRAHIST-OLD-STATO         PIC X(02).
+000230     05  FILLER                    PIC X(01) VALUE SPACE.
+000240     05  PRAHIST-NEW-STATO         PIC X(02).
+000250     05  FILLER                    PIC X(01) VALUE SPACE.
+000260     05  PRAHIST-OLD-RICHIEDENTE   PIC X(60).
+000270     05  FILLER                    PIC X(01) VALUE SPACE.
+000280     05  PRAHIST-NEW-RICHIEDENTE   PIC X(60).
+000290     05  FILLER                    PIC X(01) VALUE SPACE.
+000300     05  PRAHIST-OLD-IMPORTO-DOVUTO    PIC 9(09)V99.
+000310     05  FILLER                    PIC X(01) VALUE SPACE.
+000320     05  PRAHIST-NEW-IMPORTO-DOVUTO    PIC 9(09)V99.
