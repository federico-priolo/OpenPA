@@ -0,0 +1,34 @@
+000010*
+000020* GLOBALS.CBL - global constants, switches and shared file-status
+000030* fields used across OPENPA02. Copied into WORKING-STORAGE.
+000040*
+000050 01  GLOBALS-AREA.
+000060     05  GLB-FILE-STATUSES.
+000070         10  STATUS-WEBIO      PIC XX.
+000080         10  STATUS-PRAVIEW    PIC XX.
+000090         10  STATUS-PRATAB     PIC XX.
+000095         10  STATUS-PRASESS    PIC XX.
+000097         10  STATUS-JSON       PIC XX.
+000098         10  STATUS-AUDITLOG   PIC XX.
+000099         10  STATUS-TRACELOG   PIC XX.
+000099         10  STATUS-PRADRAFT   PIC XX.
+000100         10  STATUS-PRAHIST    PIC XX.
+000100         10  STATUS-PRATTACH   PIC XX.
+000100         10  STATUS-CONFIGTAB  PIC XX.
+000100         10  STATUS-PRASTAMPA  PIC XX.
+000100         10  STATUS-RECONLOG   PIC XX.
+000101     05  GLB-CONSTANTS.
+000110         10  GLB-FEE-BASE      PIC 9(7)V99 COMP-3 VALUE 50,00.
+000120         10  GLB-FEE-SURCH     PIC 9(3)V99 COMP-3
+000130             VALUE 10,00.
+000140         10  GLB-MAX-UPLD-SIZE PIC 9(9) COMP-5
+000150             VALUE 10485760.
+000160         10  GLB-DEFLT-COMUNE  PIC X(06) VALUE "000001".
+000165         10  GLB-SESS-IDLE-MAX PIC 9(5) COMP-5
+000166             VALUE 1800.
+000170     05  GLB-SWITCHES.
+000180         10  GLB-MANUT-SW      PIC X(01) VALUE "N".
+000190             88  GLB-IN-MANUTENZIONE VALUE "S".
+000195         10  GLB-IPACL-DEFLT   PIC X(01) VALUE "A".
+000196             88  GLB-IPACL-DEFLT-ALLOW VALUE "A".
+000197             88  GLB-IPACL-DEFLT-DENY  VALUE "D".
