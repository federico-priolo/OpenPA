@@ -0,0 +1,24 @@
+000010*
+000020* FDEATTACH.CBL - record layout for PRATTACH (see SELATTACH.CBL). One
+000030* row per accepted upload, keyed by comune code plus pratica plus the
+000040* moment it was received, so a pratica can carry more than one
+000050* attachment and two comuni sharing a pratica ID never share rows.
+000060*
+000070 FD  PRATTACH
+000080     LABEL RECORD IS STANDARD.
+000090 01  PRATTACH-RECORD.
+000100     05  PRATTACH-KEY.
+000110         10  PRATTACH-COMUNE-CODE  PIC X(06).
+000120         10  PRATTACH-PRATICA-ID   PIC X(10).
+000130         10  PRATTACH-UPLOAD-DATE  PIC 9(08).
+000140         10  PRATTACH-UPLOAD-TIME  PIC 9(08).
+000150     05  PRATTACH-ATTACH-SEQ       PIC 9(3) COMP-5.
+000160     05  PRATTACH-ORIGINAL-NAME    PIC X(128).
+000170     05  PRATTACH-CONTENT-TYPE     PIC X(64).
+000180     05  PRATTACH-DOC-TYPE         PIC X(20).
+000190     05  PRATTACH-STORED-PATH      PIC X(128).
+000200     05  PRATTACH-FILE-SIZE        PIC 9(9) COMP-5.
+000210     05  PRATTACH-PAGE-COUNT       PIC 9(3) COMP-5.
+000220     05  PRATTACH-OCR-DONE-SW      PIC X(01).
+000230         88  PRATTACH-OCR-DONE         VALUE "S".
+000240         88  PRATTACH-OCR-NOT-DONE     VALUE "N".
