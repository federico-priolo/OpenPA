@@ -0,0 +1,8 @@
+000010*
+000020* SELTRACE.CBL - FILE-CONTROL entry for TRACELOG, the leveled debug
+000030* trace driven off COBW3-DMODE (see FDETRACE.CBL for the record
+000040* layout). Opened EXTEND so each traced event appends one line.
+000050*
+000060         SELECT TRACELOG ASSIGN FILE-TRACELOG
+000070         ORGANIZATION IS LINE SEQUENTIAL
+000080         FILE STATUS  IS STATUS-TRACELOG.
