@@ -0,0 +1,26 @@
+000010*
+000020* FDERECON.CBL - record layout for RECONLOG (see SELRECON.CBL). One
+000030* line per table OPENPJ02 reconciles: the table name, the count found
+000040* on the live file, the count found in the matching ARKJSON export,
+000050* a checksum of the key values seen on each side (so a short export
+000055* that happens to lose and gain the same number of rows still shows
+000056* up as a MISMATCH), and a MATCH/MISMATCH flag.
+000060*
+000070 FD  RECONLOG
+000080     LABEL RECORD IS STANDARD.
+000090 01  RECONLOG-RECORD.
+000100     05  RECON-DATE                PIC 9(08).
+000110     05  FILLER                    PIC X(01) VALUE SPACE.
+000120     05  RECON-TIME                PIC 9(08).
+000130     05  FILLER                    PIC X(01) VALUE SPACE.
+000140     05  RECON-TABLE-NAME          PIC X(10).
+000150     05  FILLER                    PIC X(01) VALUE SPACE.
+000160     05  RECON-LIVE-COUNT          PIC Z(8)9.
+000170     05  FILLER                    PIC X(01) VALUE SPACE.
+000180     05  RECON-JSON-COUNT          PIC Z(8)9.
+000182     05  FILLER                    PIC X(01) VALUE SPACE.
+000184     05  RECON-LIVE-CHECKSUM       PIC Z(14)9.
+000186     05  FILLER                    PIC X(01) VALUE SPACE.
+000188     05  RECON-JSON-CHECKSUM       PIC Z(14)9.
+000190     05  FILLER                    PIC X(01) VALUE SPACE.
+000200     05  RECON-RESULT              PIC X(08).
