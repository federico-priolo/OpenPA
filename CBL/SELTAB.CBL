@@ -0,0 +1,13 @@
+000010*
+000020* SELTAB.CBL - FILE-CONTROL entry for PRATAB, the reference/lookup
+000030* table (comuni, categorie pratica, tariffe) shared by every pratica
+000040* screen (see FDETAB.CBL for the record layout). Indexed on
+000050* PRATAB-KEY, leading with comune code, so a screen can fetch one
+000060* comune's own reference rows directly instead of scanning rows
+000070* that belong to every other comune sharing the installation.
+000075*
+000080         SELECT PRATAB ASSIGN FILE-PRATAB
+000090         ORGANIZATION IS INDEXED
+000100         ACCESS MODE IS DYNAMIC
+000110         RECORD KEY IS PRATAB-KEY
+000120         FILE STATUS  IS STATUS-PRATAB.
