@@ -0,0 +1,11 @@
+000010*
+000020* SELDRAFT.CBL - FILE-CONTROL entry for PRADRAFT, the per-session
+000030* per-pratica-type checkpoint record that lets a multi-step form
+000040* resume where it left off (see FDEDRAFT.CBL for the record
+000050* layout).
+000060*
+000070         SELECT PRADRAFT ASSIGN FILE-PRADRAFT
+000080         ORGANIZATION IS INDEXED
+000090         ACCESS MODE IS DYNAMIC
+000100         RECORD KEY IS PRADRAFT-KEY
+000110         FILE STATUS  IS STATUS-PRADRAFT.
