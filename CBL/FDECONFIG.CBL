@@ -0,0 +1,13 @@
+000010*
+000020* FDECONFIG.CBL - record layout for CONFIGTAB (see SELCONFIG.CBL). One
+000030* row per switch per effective date; the row with the latest
+000040* CONFIGTAB-EFF-DATE not after today wins (see FIND-CONFIG-VALUE in
+000050* OPENPA02).
+000060*
+000070 FD  CONFIGTAB
+000080     LABEL RECORD IS STANDARD.
+000090 01  CONFIGTAB-RECORD.
+000100     05  CONFIGTAB-KEY.
+000110         10  CONFIGTAB-NAME        PIC X(20).
+000120         10  CONFIGTAB-EFF-DATE    PIC 9(08).
+000130     05  CONFIGTAB-VALUE           PIC X(20).
