@@ -0,0 +1,19 @@
+000010*
+000020* FDEAUDIT.CBL - record layout for AUDITLOG (see SELAUDIT.CBL). One
+000030* line per dispatched request: who, from where, to do what, and the
+000040* HTTP status the request ended with.
+000050*
+000060 FD  AUDITLOG
+000070     LABEL RECORD IS STANDARD.
+000080 01  AUDITLOG-RECORD.
+000090     05  AUDIT-DATE                PIC 9(08).
+000100     05  FILLER                    PIC X(01) VALUE SPACE.
+000110     05  AUDIT-TIME                PIC 9(08).
+000120     05  FILLER                    PIC X(01) VALUE SPACE.
+000130     05  AUDIT-USERID              PIC X(90).
+000140     05  FILLER                    PIC X(01) VALUE SPACE.
+000150     05  AUDIT-IP-ADDRESS          PIC X(64).
+000160     05  FILLER                    PIC X(01) VALUE SPACE.
+000170     05  AUDIT-TIPO-PRATICA        PIC X(06).
+000180     05  FILLER                    PIC X(01) VALUE SPACE.
+000190     05  AUDIT-STATUS-CODE         PIC X(03).
