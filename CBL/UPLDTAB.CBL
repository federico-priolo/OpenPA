@@ -0,0 +1,18 @@
+000010*
+000020* UPLDTAB.CBL - table of content-types accepted for pratica
+000030* attachments; checked by VALIDATE-UPLOAD before an upload is
+000040* accepted. Maintained by hand as new document formats are approved.
+000050*
+000060 01  UPLDTAB-VALUES.
+000070     05  FILLER PIC X(32) VALUE "application/pdf".
+000080     05  FILLER PIC X(32) VALUE "image/jpeg".
+000090     05  FILLER PIC X(32) VALUE "image/png".
+000100     05  FILLER PIC X(32) VALUE "image/tiff".
+000110 01  UPLDTAB-AREA REDEFINES UPLDTAB-VALUES.
+000120     05  UPLDTAB-ENTRY OCCURS 4 TIMES
+000130                         INDEXED BY UPLDTAB-IX.
+000140         10  UPLDTAB-CONTENT-TYPE  PIC X(32).
+000150 01  UPLDTAB-COUNT                 PIC 9(3) COMP-5 VALUE 4.
+000160 01  UPLDTAB-FOUND-SW              PIC X(01).
+000170     88  UPLDTAB-FOUND                 VALUE "S".
+000180     88  UPLDTAB-NOT-FOUND             VALUE "N".
