@@ -0,0 +1,12 @@
+000010*
+000020* SPECIAL.CBL
+000030*
+000040* Copyright (C) 2010-2026 Federico Priolo TP ONE SRL federico.priolo@tp-one.it
+000050*
+000060* This program is free software; you can redistribute it and/or modify
+000070* it under the terms of the GNU General Public License as published by
+000080* the Free Software Foundation; either version 2, or (at your option)
+000090* any later version.
+000100*
+000110     SPECIAL-NAMES.
+000120         DECIMAL-POINT IS COMMA.
