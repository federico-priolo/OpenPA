@@ -0,0 +1,15 @@
+000010*
+000020* FDEDRAFT.CBL - record layout for PRADRAFT (see SELDRAFT.CBL).
+000030* Keyed by session and pratica type so the in-progress
+000040* COBW3-WORKINFO of a multi-step form survives between requests;
+000050* SAVE-DRAFT/LOAD-DRAFT in OPENPA02 are the only callers.
+000060*
+000070 FD  PRADRAFT
+000080     LABEL RECORD IS STANDARD.
+000090 01  PRADRAFT-RECORD.
+000100     05  PRADRAFT-KEY.
+000110         10  PRADRAFT-SESSION-ID   PIC X(48).
+000120         10  PRADRAFT-TIPO-PRATICA PIC X(06).
+000130     05  PRADRAFT-LAST-DATE        PIC 9(08).
+000140     05  PRADRAFT-LAST-TIME        PIC 9(08).
+000150     05  PRADRAFT-FORM-DATA        PIC X(600).
