@@ -0,0 +1,24 @@
+000010*
+000020* ROUTETAB.CBL - routing table resolving a pratica-type code (taken
+000030* from the TIPO parameter of COBW3-QUERYSTRING) to the PROGRAMMA-WEB/
+000040* LIBRERIA-WEB pair CALL-WEB dispatches into. Maintained by hand as
+000050* new pratica types come online; the last row is the fallback used
+000060* when TIPO is missing or unrecognised.
+000070*
+000080 01  ROUTETAB-VALUES.
+000090     05  FILLER PIC X(26) VALUE "EDILIZOPENTA01OPENTA01.DLL".
+000100     05  FILLER PIC X(26) VALUE "COMMEROPENTA02OPENTA02.DLL".
+000110     05  FILLER PIC X(26) VALUE "ANAGRAOPENTA03OPENTA03.DLL".
+000120     05  FILLER PIC X(26) VALUE "TRIBUTOPENTA04OPENTA04.DLL".
+000130     05  FILLER PIC X(26) VALUE "SUAP01OPENTA05OPENTA05.DLL".
+000140     05  FILLER PIC X(26) VALUE "*DEFLTOPENTA01OPENTA01.DLL".
+000150 01  ROUTETAB-AREA REDEFINES ROUTETAB-VALUES.
+000160     05  ROUTETAB-ENTRY OCCURS 6 TIMES
+000170                         INDEXED BY ROUTETAB-IX.
+000180         10  ROUTETAB-TIPO-PRATICA PIC X(06).
+000190         10  ROUTETAB-PROGRAMMA    PIC X(08).
+000200         10  ROUTETAB-LIBRERIA     PIC X(12).
+000210 01  ROUTETAB-DEFAULT-INDEX        PIC 9(3) COMP-5 VALUE 6.
+000220 01  ROUTETAB-FOUND-SW             PIC X(01).
+000230     88  ROUTETAB-FOUND                VALUE "S".
+000240     88  ROUTETAB-NOT-FOUND            VALUE "N".
