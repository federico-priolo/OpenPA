@@ -0,0 +1,11 @@
+000010*
+000020* SELATTACH.CBL - FILE-CONTROL entry for PRATTACH, the document
+000030* metadata behind the attachment manager (see FDEATTACH.CBL for the
+000040* record layout, and IMAGES.CBL for the working-storage staging
+000050* area SAVE-ATTACHMENT fills in before writing a row here).
+000060*
+000070         SELECT PRATTACH ASSIGN FILE-PRATTACH
+000080         ORGANIZATION IS INDEXED
+000090         ACCESS MODE IS DYNAMIC
+000100         RECORD KEY IS PRATTACH-KEY
+000110         FILE STATUS  IS STATUS-PRATTACH.
