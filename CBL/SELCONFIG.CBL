@@ -0,0 +1,12 @@
+000010*
+000020* SELCONFIG.CBL - FILE-CONTROL entry for CONFIGTAB, the effective-dated
+000030* override table behind GLOBALS.CBL's operational switches (see
+000040* FDECONFIG.CBL for the record layout). LOAD-CONFIG in OPENPA02 reads
+000050* this once per request so an operator can retune a switch without a
+000060* recompile, simply by adding a new dated row.
+000070*
+000080         SELECT CONFIGTAB ASSIGN FILE-CONFIGTAB
+000090         ORGANIZATION IS INDEXED
+000100         ACCESS MODE IS DYNAMIC
+000110         RECORD KEY IS CONFIGTAB-KEY
+000120         FILE STATUS  IS STATUS-CONFIGTAB.
