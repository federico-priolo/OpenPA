@@ -0,0 +1,21 @@
+000010*
+000020* FDEVIEW.CBL - record layout for PRAVIEW (see SELVIEW.CBL).
+000030* PRAVIEW-KEY is comune code plus pratica ID, so one comune can
+000040* never collide with or overwrite another's row even if their
+000050* source systems hand out the same PRATICA-ID.
+000060*
+000070 FD  PRAVIEW
+000080     LABEL RECORD IS STANDARD.
+000090 01  PRAVIEW-RECORD.
+000100     05  PRAVIEW-KEY.
+000110         10  PRAVIEW-COMUNE-CODE   PIC X(06).
+000120         10  PRAVIEW-PRATICA-ID    PIC X(10).
+000130     05  PRAVIEW-CATEGORIA         PIC X(06).
+000140     05  PRAVIEW-STATO             PIC X(02).
+000150         88  PRAVIEW-STATO-APERTA      VALUE "AP".
+000160         88  PRAVIEW-STATO-SOSPESA     VALUE "SO".
+000170         88  PRAVIEW-STATO-CHIUSA      VALUE "CH".
+000180     05  PRAVIEW-RICHIEDENTE       PIC X(60).
+000190     05  PRAVIEW-DATA-APERTURA     PIC 9(08).
+000200     05  PRAVIEW-IMPORTO-DOVUTO    PIC S9(9)V99 COMP-3.
+000210     05  FILLER                    PIC X(20).
