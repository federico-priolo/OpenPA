@@ -0,0 +1,13 @@
+000010*
+000020* FDESESS.CBL - record layout for PRASESS (see SELSESS.CBL). Also
+000030* carries the synchronizer CSRF token minted for the session the
+000040* first time CHECK-CSRF-TOKEN sees it (spaces until then).
+000050*
+000060 FD  PRASESS
+000070     LABEL RECORD IS STANDARD.
+000080 01  PRASESS-RECORD.
+000090     05  PRASESS-SESSION-ID        PIC X(48).
+000100     05  PRASESS-LAST-DATE         PIC 9(08).
+000110     05  PRASESS-LAST-TIME         PIC 9(08).
+000120     05  PRASESS-CSRF-TOKEN        PIC X(32).
+000130     05  FILLER                    PIC X(10).
