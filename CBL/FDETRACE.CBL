@@ -0,0 +1,18 @@
+000010*
+000020* FDETRACE.CBL - record layout for TRACELOG (see SELTRACE.CBL). One
+000030* line per traced event, at or below the level set in COBW3-DMODE.
+000040*
+000050 FD  TRACELOG
+000060     LABEL RECORD IS STANDARD.
+000070 01  TRACELOG-RECORD.
+000080     05  TRACE-DATE                PIC 9(08).
+000090     05  FILLER                    PIC X(01) VALUE SPACE.
+000100     05  TRACE-TIME                PIC 9(08).
+000110     05  FILLER                    PIC X(01) VALUE SPACE.
+000120     05  TRACE-LEVEL               PIC X(07).
+000130     05  FILLER                    PIC X(01) VALUE SPACE.
+000140     05  TRACE-PARAGRAPH           PIC X(20).
+000150     05  FILLER                    PIC X(01) VALUE SPACE.
+000155     05  TRACE-SESSION-ID          PIC X(48).
+000156     05  FILLER                    PIC X(01) VALUE SPACE.
+000160     05  TRACE-MESSAGE             PIC X(80).
