@@ -0,0 +1,39 @@
+000010*
+000020* SECHDRTAB.CBL - baseline security response headers that
+000030* EMIT-SECURITY-HEADERS sends through COBW3-HEADERINFO at the
+000040* start of every request, before the pratica type is even known.
+000050* Maintained by hand as policy changes; add a row here rather
+000060* than hand-coding a header inline. The two length fields on each
+000070* row are the exact, hand-counted length of the name and value
+000080* text (excluding trailing padding), as COBW3-HEADER-NAME-LENGTH/
+000090* COBW3-HEADER-VALUE-LENGTH expect.
+000100*
+000110 01  SECHDRTAB-VALUES.
+000120     05  FILLER PIC X(32) VALUE "X-Frame-Options".
+000130     05  FILLER PIC 9(3) VALUE 15.
+000140     05  FILLER PIC X(64) VALUE "DENY".
+000150     05  FILLER PIC 9(3) VALUE 4.
+000160     05  FILLER PIC X(32) VALUE "X-Content-Type-Options".
+000170     05  FILLER PIC 9(3) VALUE 22.
+000180     05  FILLER PIC X(64) VALUE "nosniff".
+000190     05  FILLER PIC 9(3) VALUE 7.
+000200     05  FILLER PIC X(32) VALUE "Content-Security-Policy".
+000210     05  FILLER PIC 9(3) VALUE 23.
+000220     05  FILLER PIC X(64) VALUE "default-src 'self'".
+000230     05  FILLER PIC 9(3) VALUE 18.
+000240     05  FILLER PIC X(32) VALUE "Strict-Transport-Security".
+000250     05  FILLER PIC 9(3) VALUE 25.
+000260     05  FILLER PIC X(64) VALUE "max-age=31536000".
+000270     05  FILLER PIC 9(3) VALUE 16.
+000280     05  FILLER PIC X(32) VALUE "Referrer-Policy".
+000290     05  FILLER PIC 9(3) VALUE 15.
+000300     05  FILLER PIC X(64) VALUE "same-origin".
+000310     05  FILLER PIC 9(3) VALUE 11.
+000320 01  SECHDRTAB-AREA REDEFINES SECHDRTAB-VALUES.
+000330     05  SECHDRTAB-ENTRY OCCURS 5 TIMES
+000340                         INDEXED BY SECHDRTAB-IX.
+000350         10  SECHDRTAB-NAME        PIC X(32).
+000360         10  SECHDRTAB-NAME-LEN    PIC 9(3).
+000370         10  SECHDRTAB-VALUE       PIC X(64).
+000380         10  SECHDRTAB-VALUE-LEN   PIC 9(3).
+000390 01  SECHDRTAB-COUNT               PIC 9(3) COMP-5 VALUE 5.
