@@ -0,0 +1,49 @@
+000010*
+000020* PIOTAB.CBL - print-output subsystem paragraphs, COPYed into the
+000030* PROCEDURE DIVISION. 9300-PRINT-TAB walks PRATAB in key order,
+000035* starting at this comune's own reference rows and stopping as
+000037* soon as the key crosses into another comune's, and prints one
+000038* line per row seen.
+000050*
+000060 9300-PRINT-TAB.
+000070     SET STAMPA-TAB-NOT-EOF TO TRUE.
+000080     OPEN INPUT PRATAB.
+000085     MOVE SPACES          TO PRATAB-KEY.
+000087     MOVE PRA-COMUNE-CODE TO PRATAB-COMUNE-CODE.
+000100     START PRATAB KEY IS NOT LESS THAN PRATAB-KEY
+000110         INVALID KEY
+000120             SET STAMPA-TAB-EOF TO TRUE
+000130     END-START.
+
+000150     PERFORM 9310-PRINT-TAB-ROW THRU EX-9310-PRINT-TAB-ROW
+000160         UNTIL STAMPA-TAB-EOF.
+000170     CLOSE PRATAB.
+000180 EX-9300-PRINT-TAB.
+000190     EXIT.
+
+000210 9310-PRINT-TAB-ROW.
+000220     READ PRATAB NEXT RECORD
+000230         AT END
+000240             SET STAMPA-TAB-EOF TO TRUE
+000250             GO TO EX-9310-PRINT-TAB-ROW
+000260     END-READ.
+000265     IF PRATAB-COMUNE-CODE NOT = PRA-COMUNE-CODE
+000267         SET STAMPA-TAB-EOF TO TRUE
+000269         GO TO EX-9310-PRINT-TAB-ROW
+000271     END-IF.
+
+000280     MOVE PRATAB-VALORE TO STAMPA-VALORE-DISPLAY.
+000290     MOVE SPACES TO STAMPA-LINE.
+000300     STRING PRATAB-TIPO-RIGA        DELIMITED BY SIZE
+000310         " "                        DELIMITED BY SIZE
+000320         PRATAB-COD-RIFERIMENTO     DELIMITED BY SIZE
+000330         " "                        DELIMITED BY SIZE
+000340         PRATAB-DESCRIZIONE         DELIMITED BY SIZE
+000350         " "                        DELIMITED BY SIZE
+000360         STAMPA-VALORE-DISPLAY      DELIMITED BY SIZE
+000370         INTO STAMPA-LINE
+000380     END-STRING.
+000390     PERFORM 9150-WRITE-STAMPA-LINE
+000395         THRU EX-9150-WRITE-STAMPA-LINE.
+000410 EX-9310-PRINT-TAB-ROW.
+000420     EXIT.
