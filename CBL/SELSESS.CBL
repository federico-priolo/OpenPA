@@ -0,0 +1,10 @@
+000010*
+000020* SELSESS.CBL - FILE-CONTROL entry for PRASESS, the per-session
+000030* last-activity record used to enforce idle-expiry (see FDESESS.CBL
+000040* for the record layout).
+000050*
+000060         SELECT PRASESS ASSIGN FILE-PRASESS
+000070         ORGANIZATION IS INDEXED
+000080         ACCESS MODE IS DYNAMIC
+000090         RECORD KEY IS PRASESS-SESSION-ID
+000100         FILE STATUS  IS STATUS-PRASESS.
