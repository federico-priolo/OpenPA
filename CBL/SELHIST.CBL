@@ -0,0 +1,9 @@
+000010*
+000020* SELHIST.CBL - FILE-CONTROL entry for PRAHIST, the prior-state log for
+000030* the PRAVIEW projection (see FDEHIST.CBL for the record layout).
+000040* Opened EXTEND so archiving a prior state never disturbs earlier
+000050* history entries.
+000060*
+000070         SELECT PRAHIST ASSIGN FILE-PRAHIST
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000090         FILE STATUS  IS STATUS-PRAHIST.
