@@ -0,0 +1,8 @@
+000010*
+000020* FDESTAMPA.CBL - record layout for PRASTAMPA (see SELSTAMPA.CBL). One
+000030* print line per row; PIOWEB1/PIOVIEW/PIOTAB build each line into
+000040* STAMPA-LINE before moving it here and writing it.
+000050*
+000060 FD  PRASTAMPA
+000070     LABEL RECORD IS STANDARD.
+000080 01  PRASTAMPA-RECORD              PIC X(132).
