@@ -0,0 +1,23 @@
+000010*
+000020* IPACLTAB.CBL - per-address allow/deny overrides checked by
+000030* CHECK-IP-ACL against COBW3-REMOTE-ADDR before any session or
+000040* dispatch work happens. Rows are checked in order, first match
+000050* wins; an address with no row here falls back to
+000060* GLB-IPACL-DEFLT (see GLOBALS.CBL). Maintained by hand.
+000070*
+000080 01  IPACLTAB-VALUES.
+000090     05  FILLER PIC X(15) VALUE "127.0.0.1".
+000100     05  FILLER PIC X(01) VALUE "A".
+000110     05  FILLER PIC X(15) VALUE "0.0.0.0".
+000120     05  FILLER PIC X(01) VALUE "D".
+000130 01  IPACLTAB-AREA REDEFINES IPACLTAB-VALUES.
+000140     05  IPACLTAB-ENTRY OCCURS 2 TIMES
+000150                        INDEXED BY IPACLTAB-IX.
+000160         10  IPACLTAB-ADDR         PIC X(15).
+000170         10  IPACLTAB-ACTION       PIC X(01).
+000180             88  IPACLTAB-ALLOW        VALUE "A".
+000190             88  IPACLTAB-DENY         VALUE "D".
+000200 01  IPACLTAB-COUNT                PIC 9(3) COMP-5 VALUE 2.
+000210 01  IPACLTAB-FOUND-SW             PIC X(01).
+000220     88  IPACLTAB-FOUND                VALUE "S".
+000230     88  IPACLTAB-NOT-FOUND            VALUE "N".
