@@ -0,0 +1,20 @@
+000010*
+000020* FDETAB.CBL - record layout for PRATAB (see SELTAB.CBL). Keyed on
+000030* comune code plus PRATAB-TIPO-RIGA plus PRATAB-COD-RIFERIMENTO, since
+000040* the same reference code (a categoria or tariffa number) is reused
+000050* across comuni, and two comuni are free to describe or price the same
+000060* reference code differently.
+000070*
+000080 FD  PRATAB
+000090     LABEL RECORD IS STANDARD.
+000100 01  PRATAB-RECORD.
+000110     05  PRATAB-KEY.
+000120         10  PRATAB-COMUNE-CODE    PIC X(06).
+000130         10  PRATAB-TIPO-RIGA      PIC X(01).
+000140             88  PRATAB-TIPO-COMUNE    VALUE "C".
+000150             88  PRATAB-TIPO-CATEGORIA VALUE "T".
+000160             88  PRATAB-TIPO-TARIFFA   VALUE "R".
+000170         10  PRATAB-COD-RIFERIMENTO PIC X(06).
+000180     05  PRATAB-DESCRIZIONE        PIC X(40).
+000190     05  PRATAB-VALORE             PIC S9(9)V99 COMP-3.
+000200     05  FILLER                    PIC X(10).
