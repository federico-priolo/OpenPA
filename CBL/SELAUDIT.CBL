@@ -0,0 +1,8 @@
+000010*
+000020* SELAUDIT.CBL - FILE-CONTROL entry for AUDITLOG, the login/dispatch
+000030* audit trail (see FDEAUDIT.CBL for the record layout). Opened EXTEND
+000040* so each request appends one line without disturbing prior entries.
+000050*
+000060         SELECT AUDITLOG ASSIGN FILE-AUDITLOG
+000070         ORGANIZATION IS LINE SEQUENTIAL
+000080         FILE STATUS  IS STATUS-AUDITLOG.
