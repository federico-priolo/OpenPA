@@ -0,0 +1,49 @@
+000010*
+000020* PIOWEB1.CBL - print-output subsystem paragraphs, COPYed into the
+000030* PROCEDURE DIVISION. 9100-PRINT-INIT opens PRASTAMPA and writes the
+000040* report heading that PIOVIEW.CBL/PIOTAB.CBL's sections follow;
+000050* 9110-PRINT-PAGE-HEADER and 9150-WRITE-STAMPA-LINE paginate the
+000060* report, breaking to a new page and heading once STAMPA-MAX-LINES-
+000070* PAGE lines have gone out on the current one.
+000080*
+000090 9100-PRINT-INIT.
+000100     OPEN OUTPUT PRASTAMPA.
+000110     ACCEPT STAMPA-TODAY-DATE FROM DATE YYYYMMDD.
+000120     MOVE 1 TO STAMPA-PAGE-NUM.
+000130     MOVE 0 TO STAMPA-LINE-COUNT.
+000140     PERFORM 9110-PRINT-PAGE-HEADER
+000150         THRU EX-9110-PRINT-PAGE-HEADER.
+000160 EX-9100-PRINT-INIT.
+000170     EXIT.
+000180*
+000190 9110-PRINT-PAGE-HEADER.
+000200     MOVE STAMPA-PAGE-NUM TO STAMPA-PAGE-DISPLAY.
+000210     MOVE SPACES TO STAMPA-LINE.
+000220     STRING "RIEPILOGO PRATICA - " DELIMITED BY SIZE
+000230         STAMPA-TODAY-DATE         DELIMITED BY SIZE
+000240         "  PAGINA "               DELIMITED BY SIZE
+000250         STAMPA-PAGE-DISPLAY       DELIMITED BY SIZE
+000260         INTO STAMPA-LINE
+000270     END-STRING.
+000280     MOVE STAMPA-LINE TO PRASTAMPA-RECORD.
+000290     WRITE PRASTAMPA-RECORD.
+000300     MOVE 1 TO STAMPA-LINE-COUNT.
+000310 EX-9110-PRINT-PAGE-HEADER.
+000320     EXIT.
+000330*
+000340* 9150-WRITE-STAMPA-LINE is the one place PIOVIEW.CBL/PIOTAB.CBL
+000350* write a detail line to PRASTAMPA, so every line in the report
+000360* goes through the same page-break accounting: STAMPA-LINE must
+000370* already hold the formatted detail line on entry.
+000380*
+000390 9150-WRITE-STAMPA-LINE.
+000400     IF STAMPA-LINE-COUNT NOT LESS THAN STAMPA-MAX-LINES-PAGE
+000410         ADD 1 TO STAMPA-PAGE-NUM
+000420         PERFORM 9110-PRINT-PAGE-HEADER
+000430             THRU EX-9110-PRINT-PAGE-HEADER
+000440     END-IF.
+000450     MOVE STAMPA-LINE TO PRASTAMPA-RECORD.
+000460     WRITE PRASTAMPA-RECORD.
+000470     ADD 1 TO STAMPA-LINE-COUNT.
+000480 EX-9150-WRITE-STAMPA-LINE.
+000490     EXIT.
