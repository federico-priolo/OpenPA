@@ -0,0 +1,8 @@
+000010*
+000020* SELSTAMPA.CBL - FILE-CONTROL entry for PRASTAMPA, the print-output
+000030* report written by the 9100/9200/9300 paragraphs in PIOWEB1.CBL/
+000040* PIOVIEW.CBL/PIOTAB.CBL (see FDESTAMPA.CBL for the record layout).
+000050*
+000060         SELECT PRASTAMPA ASSIGN FILE-PRASTAMPA
+000070         ORGANIZATION IS LINE SEQUENTIAL
+000080         FILE STATUS  IS STATUS-PRASTAMPA.
