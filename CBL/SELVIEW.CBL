@@ -0,0 +1,12 @@
+000010*
+000020* SELVIEW.CBL - FILE-CONTROL entry for PRAVIEW, the pratica "view"
+000030* projection rendered back to the citizen/clerk (see FDEVIEW.CBL for
+000040* the record layout). The key is comune code plus pratica ID, not
+000050* the pratica ID alone, since two comuni's own source systems are
+000060* not guaranteed to hand out globally-unique pratica IDs.
+000070*
+000080         SELECT PRAVIEW ASSIGN FILE-PRAVIEW
+000090         ORGANIZATION IS INDEXED
+000100         ACCESS MODE IS DYNAMIC
+000110         RECORD KEY IS PRAVIEW-KEY
+000120         FILE STATUS  IS STATUS-PRAVIEW.
