@@ -0,0 +1,22 @@
+000010*
+000020* IMAGES.CBL - image/scan data held for the pratica currently being
+000030* worked, plus the document metadata staged for the attachment
+000040* manager behind SELATTACH/FDEATTACH (original name, content type,
+000050* document type, page count, OCR status, where the vendor runtime
+000060* staged the upload, and its size). Copied into WORKING-STORAGE.
+000070*
+000080 01  IMAGES-AREA.
+000090     05  IMG-PRATICA-ID            PIC X(10).
+000100     05  IMG-UPLOAD-DATE           PIC 9(08).
+000110     05  IMG-UPLOAD-TIME           PIC 9(08).
+000115     05  IMG-ATTACH-SEQ            PIC 9(3) COMP-5.
+000120     05  IMG-ORIGINAL-NAME         PIC X(128).
+000130     05  IMG-CONTENT-TYPE          PIC X(64).
+000132     05  IMG-DOC-TYPE              PIC X(20).
+000140     05  IMG-STORED-PATH           PIC X(128).
+000150     05  IMG-DATA-LENGTH           PIC 9(9) COMP-5.
+000152     05  IMG-PAGE-COUNT            PIC 9(3) COMP-5.
+000154     05  IMG-OCR-DONE-SW           PIC X(01).
+000156         88  IMG-OCR-DONE              VALUE "S".
+000158         88  IMG-OCR-NOT-DONE          VALUE "N".
+000160     05  IMG-DATA                  PIC X(4096).
